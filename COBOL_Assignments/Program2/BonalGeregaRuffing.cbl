@@ -21,6 +21,15 @@
                          ORGANIZATION IS LINE SEQUENTIAL.
         SELECT PRINT-FILEBAD ASSIGN TO 'bad.txt'
                         ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT SUMMARY-FILE ASSIGN TO 'summary.txt'
+                        ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT PRINT-FILEHELD ASSIGN TO 'held.txt'
+                        ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT RUN-LOG-FILE ASSIGN TO 'runlog.txt'
+                        ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT RESTART-FILE ASSIGN TO 'restart2.dat'
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS RESTART-STATUS.
 
       *>====================END ENVIRONMENT DIVISION============================================
 
@@ -44,15 +53,18 @@
          05 COMMISION-RATE     PIC XXX.
            88 REASONABLE-RATE  VALUE 0 THRU 100.
          05 CAR-MODEL          PIC X(13).
+         *>REASONABLE-YEAR is no longer a fixed 88-level literal range --
+         *>it is checked against MIN-CAR-YEAR/MAX-CAR-YEAR (WS values
+         *>computed from the current year), since an 88-level THRU
+         *>range can only hold a compile-time literal
          05 CAR-YR             PIC X(4).
-           88 REASONABLE-YEAR  VALUE 1930 THRU 1995.
 
 
        *>FILE DESCRIPTION FOR GOOD OUTPUT FILE
        FD  PRINT-FILE
-                 RECORD CONTAINS 75 CHARACTERS
+                 RECORD CONTAINS 85 CHARACTERS
                   DATA RECORD IS PRINT-LINE-GOOD.
-       01 PRINT-LINE-GOOD PIC X(75).
+       01 PRINT-LINE-GOOD PIC X(85).
 
        *>FILE DESCRIPTION FOR BAD OUTPUT FILE
        FD  PRINT-FILEBAD
@@ -60,13 +72,90 @@
                   DATA RECORD IS PRINT-LINE-BAD.
        01 PRINT-LINE-BAD PIC X(89).
 
+       *>FILE DESCRIPTION FOR BRANCH/SALESPERSON SUMMARY REPORT
+       FD  SUMMARY-FILE
+                 RECORD CONTAINS 32 CHARACTERS
+                  DATA RECORD IS SUMMARY-LINE.
+       01 SUMMARY-LINE PIC X(32).
+
+       *>FILE DESCRIPTION FOR BORDERLINE CAR-YEAR HELD OUTPUT
+       FD  PRINT-FILEHELD
+                 RECORD CONTAINS 89 CHARACTERS
+                  DATA RECORD IS PRINT-LINE-HELD.
+       01 PRINT-LINE-HELD PIC X(89).
+
+       *>FILE DESCRIPTION FOR THE SHARED DAILY BATCH RUN-LOG, APPENDED TO BY ALL THREE PROGRAMS
+       FD  RUN-LOG-FILE
+                 RECORD CONTAINS 43 CHARACTERS
+                  DATA RECORD IS RUN-LOG-LINE.
+       01 RUN-LOG-LINE.
+         05 RLOG-PROGRAM PIC X(12).
+         05 FILLER PIC X(2).
+         05 RLOG-DATE PIC X(8).
+         05 FILLER PIC X(2).
+         05 RLOG-INPUT-COUNT PIC ZZZZ9.
+         05 FILLER PIC X(2).
+         05 RLOG-GOOD-COUNT PIC ZZZZ9.
+         05 FILLER PIC X(2).
+         05 RLOG-BAD-COUNT PIC ZZZZ9.
+
+       *>FILE DESCRIPTION FOR THE PER-PROGRAM RESTART/CHECKPOINT FILE
+       FD  RESTART-FILE
+                 RECORD CONTAINS 5 CHARACTERS
+                  DATA RECORD IS RESTART-LINE.
+       01 RESTART-LINE PIC 9(5).
+
        WORKING-STORAGE SECTION.
        *>DATA REMAINS VARIABLE
        01 DATA-REMAINS-SWITCH PIC X(2) VALUE SPACES.
 
-       *>WORKING VARIABLES FOR MONTH AND DAY
-       01  WORK-DAY      PIC X(2).
-       01  WORK-MONTH    PIC X(2).
+       *>WORKING VARIABLES FOR MONTH AND DAY -- NUMERIC, NOT ALPHANUMERIC,
+       *>SO COMPARISONS AGAINST NUMERIC LITERALS BELOW COMPARE VALUES
+       *>INSTEAD OF PADDED CHARACTER STRINGS (WHICH WOULD WRONGLY FLAG
+       *>ANY DAY OR MONTH 01-09 AS OUT OF RANGE)
+       01  WORK-DAY      PIC 99.
+       01  WORK-MONTH    PIC 99.
+       01  WORK-YEAR     PIC 99.
+       01  LEAP-YEAR-SWITCH PIC X(3) VALUE 'NO'.
+       01  DATE-VALID-SWITCH PIC X(3) VALUE 'YES'.
+       *>ROUTING DECISION FOR THE CURRENT RECORD, SET BY CHECK-CAR-VALIDITY
+       *>AND SHARED BY PROCESS-CAR (WHICH ACTS ON IT) AND
+       *>SKIP-PROCESSED-RECORDS (WHICH ONLY NEEDS TO KNOW IF IT WAS VALID)
+       01  CAR-ROUTE-SWITCH  PIC X(7) VALUE SPACES.
+
+       *>PARAMETERIZED CAR-YEAR REASONABLE RANGE (CURRENT YEAR - N)
+       01  YEAR-RANGE-PARMS.
+           05 YEAR-RANGE-N      PIC 9(3) VALUE 65.
+           05 HELD-YEAR-MARGIN  PIC 9(2) VALUE 2.
+           05 CURRENT-YEAR-WS   PIC 9(4).
+           05 MIN-CAR-YEAR      PIC 9(4).
+           05 MAX-CAR-YEAR      PIC 9(4).
+           05 CAR-YR-NUM        PIC 9(4).
+
+       *>PARAMETERIZED COMMISION-RATE HELD MARGIN -- A RATE JUST ABOVE
+       *>REASONABLE-RATE'S 0-100 RANGE IS HELD FOR REVIEW INSTEAD OF
+       *>REJECTED OUTRIGHT, SAME IDEA AS HELD-YEAR-MARGIN ABOVE
+       01  RATE-RANGE-PARMS.
+           05 RATE-MARGIN       PIC 9(3) VALUE 10.
+           05 RATE-NUM          PIC 999 VALUE ZERO.
+
+       *>RUN-LOG CONTROL TOTALS
+       01  RUN-LOG-TOTALS.
+           05 TOTAL-INPUT-COUNT PIC 9(5) VALUE ZERO.
+           05 GOOD-CAR-COUNT    PIC 9(5) VALUE ZERO.
+           05 BAD-CAR-COUNT     PIC 9(5) VALUE ZERO.
+           05 HELD-CAR-COUNT    PIC 9(5) VALUE ZERO.
+
+       01 RUN-LOG-PROGRAM-NAME PIC X(12) VALUE 'PROGRAM2'.
+       01 RUN-LOG-TODAY PIC X(8).
+
+       *>RESTART/CHECKPOINT CONTROLS
+       01 RESTART-STATUS PIC XX.
+       01 RESTART-COUNT PIC 9(5) VALUE ZERO.
+       01 ABSOLUTE-RECORD-COUNT PIC 9(5) VALUE ZERO.
+       01 CHECKPOINT-INTERVAL PIC 9(3) VALUE 50.
+       01 CHECKPOINT-DUE PIC 9(3) VALUE ZERO.
+       01 SKIP-SUB PIC 9(5) VALUE ZERO.
 
        *>GOOD-CAR RECORD
        01 GOOD-CAR.
@@ -87,6 +176,8 @@
          05 GOOD-MODEL PIC X(13).
          05 FILLER PIC X(1).
          05 GOOD-YEAR PIC 9(4).
+         05 FILLER PIC X(1).
+         05 GOOD-CAMT PIC ZZZZZ9.99.
 
        *> BAD CAR RECORD
        01 BAD-CAR.
@@ -108,6 +199,26 @@
          05 FILLER PIC X(1).
          05 BAD-YEAR PIC X(4).
 
+       *> HELD CAR RECORD (BORDERLINE CAR-YEAR, NEEDS MANUAL REVIEW)
+       01 HELD-CAR-INFO.
+         05 HELD-LOC PIC X(11).
+         05 FILLER PIC X(1).
+         05 HELD-BRANCH PIC X(4).
+         05 FILLER PIC X(1).
+         05 HELD-SP PIC X(10).
+         05 FILLER PIC X(1).
+         05 HELD-CNAME PIC X(10).
+         05 FILLER PIC X(1).
+         05 HELD-SD PIC X(6).
+         05 FILLER PIC X(1).
+         05 HELD-SAMT PIC X(6).
+         05 FILLER PIC X(1).
+         05 HELD-CRATE PIC XXX.
+         05 FILLER PIC X(1).
+         05 HELD-MODEL PIC X(13).
+         05 FILLER PIC X(1).
+         05 HELD-YEAR PIC X(4).
+
        *>ERROR MESSAGE RECORD
        01 ERROR-MSG PIC X(14) VALUE 'ERROR IN DATA:'.
 
@@ -118,6 +229,48 @@
        01 UNREASONABLE-RATE PIC X(22) VALUE 'INVALID COMMISION-RATE'.
        01 UNREASONABLE-YEAR PIC X(13) VALUE ' INVALID YEAR'.
        01 NUM-MSG PIC X(21) VALUE 'INVALID NUMERIC FIELD'.
+       01 BORDERLINE-YEAR PIC X(33)
+           VALUE 'RECORD NEEDS MANUAL REVIEW'.
+
+       *>BRANCH/SALESPERSON SALES SUMMARY TABLE
+       01  SUMMARY-TABLE-CONTROLS.
+           05 SUMMARY-TABLE-COUNT PIC 9(4) VALUE ZEROS.
+           05 SUMMARY-TABLE-SUB   PIC 9(4) VALUE ZEROS.
+           05 SORT-SUB            PIC 9(4) VALUE ZEROS.
+           05 SORT-LIMIT          PIC 9(4) VALUE ZEROS.
+           05 SUMMARY-FOUND-SWITCH PIC X(3) VALUE 'NO'.
+
+       01  SUMMARY-TABLE.
+           05  SUMMARY-TABLE-ENTRY OCCURS 500 TIMES.
+               10 SUM-BRANCH  PIC 9(4).
+               10 SUM-SP      PIC X(10).
+               10 SUM-AMOUNT  PIC 9(8).
+               10 SUM-COUNT   PIC 9(5).
+
+       01  SORT-HOLD.
+           05 SORT-HOLD-BRANCH  PIC 9(4).
+           05 SORT-HOLD-SP      PIC X(10).
+           05 SORT-HOLD-AMOUNT  PIC 9(8).
+           05 SORT-HOLD-COUNT   PIC 9(5).
+
+       *>SUMMARY REPORT PRINT LINE
+       01  SUMMARY-PRINT-LINE.
+           05 SUMP-BRANCH   PIC 9(4).
+           05 FILLER        PIC X(1).
+           05 SUMP-SP       PIC X(10).
+           05 FILLER        PIC X(1).
+           05 SUMP-AMOUNT   PIC Z(7)9.99.
+           05 FILLER        PIC X(1).
+           05 SUMP-COUNT    PIC ZZZZ9.
+
+       01  SUMMARY-HEADING.
+           05 FILLER PIC X(4) VALUE 'BRAN'.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(10) VALUE 'SALESPERSN'.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(9) VALUE 'TOTAL AMT'.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(5) VALUE 'COUNT'.
 
 
       *>====================END DATA DIVISION=================================================
@@ -127,25 +280,85 @@
       *>-------------MAIN OPERATIONS PROCEDURE------------------------------
        *>OPEN ALL FILES, BEGIN READING THE INPUT FILE
        PREPARE-CAR-STATEMENT.
-           OPEN INPUT CAR-SALES-FILE OUTPUT PRINT-FILE OUTPUT
-             PRINT-FILEBAD.
-           READ CAR-SALES-FILE
-               AT END
-                   MOVE 'NO' TO DATA-REMAINS-SWITCH
-           END-READ.
+           *>RESUME FROM A PRIOR RUN'S CHECKPOINT, IF ONE WAS LEFT BEHIND --
+           *>THIS MUST BE KNOWN BEFORE WE DECIDE HOW TO OPEN THE OUTPUT FILES
+           PERFORM READ-RESTART-FILE.
+           OPEN INPUT CAR-SALES-FILE.
+           IF RESTART-COUNT > 0
+               *>A RESUMED RUN MUST NOT TRUNCATE OUTPUT THE CRASHED RUN ALREADY WROTE
+               OPEN EXTEND PRINT-FILE
+               OPEN EXTEND PRINT-FILEBAD
+               OPEN EXTEND SUMMARY-FILE
+               OPEN EXTEND PRINT-FILEHELD
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT PRINT-FILEBAD
+               OPEN OUTPUT SUMMARY-FILE
+               OPEN OUTPUT PRINT-FILEHELD
+           END-IF.
 
-           PERFORM PROCESS-CAR UNTIL DATA-REMAINS-SWITCH = 'NO'.
+           *>SET THE REASONABLE CAR-YEAR RANGE FROM THE CURRENT YEAR
+           MOVE FUNCTION CURRENT-DATE (1:4) TO CURRENT-YEAR-WS.
+           MOVE CURRENT-YEAR-WS TO MAX-CAR-YEAR.
+           COMPUTE MIN-CAR-YEAR = CURRENT-YEAR-WS - YEAR-RANGE-N.
+
+           IF RESTART-COUNT > 0
+               PERFORM SKIP-PROCESSED-RECORDS
+           END-IF.
+
+           *>ONE READ PER PASS SO EVERY PHYSICAL RECORD IS COUNTED EXACTLY ONCE
+           PERFORM UNTIL DATA-REMAINS-SWITCH = 'NO'
+               READ CAR-SALES-FILE
+                   AT END
+                       MOVE 'NO' TO DATA-REMAINS-SWITCH
+                   NOT AT END
+                       ADD 1 TO TOTAL-INPUT-COUNT
+                       PERFORM PROCESS-CAR
+               END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-SUMMARY-REPORT.
+           PERFORM WRITE-RUN-LOG.
+           MOVE ZERO TO ABSOLUTE-RECORD-COUNT.
+           PERFORM WRITE-CHECKPOINT.
 
            CLOSE CAR-SALES-FILE
              PRINT-FILE
-             PRINT-FILEBAD.
+             PRINT-FILEBAD
+             SUMMARY-FILE
+             PRINT-FILEHELD.
            STOP RUN.
       *>-------------END MAIN OPERATIONS PROCEDURE------------------------------
 
 
        PROCESS-CAR.
+           PERFORM CHECK-CAR-VALIDITY.
+           EVALUATE CAR-ROUTE-SWITCH
+               WHEN 'VALID'
+                   PERFORM VALID-CAR
+               WHEN 'HELD'
+                   PERFORM HELD-CAR
+               WHEN OTHER
+                   PERFORM INVALID-CAR
+           END-EVALUATE.
+
+           *>COUNT THIS RECORD FOR THE RESTART CHECKPOINT ONLY AFTER IT HAS
+           *>BEEN FULLY ROUTED AND WRITTEN, SO A CHECKPOINT NEVER CLAIMS A
+           *>RECORD DONE BEFORE ITS OUTPUT ACTUALLY EXISTS
+           ADD 1 TO ABSOLUTE-RECORD-COUNT.
+           COMPUTE CHECKPOINT-DUE =
+               FUNCTION MOD (ABSOLUTE-RECORD-COUNT, CHECKPOINT-INTERVAL).
+           IF CHECKPOINT-DUE = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       *>DECIDE HOW THIS RECORD ROUTES (VALID/HELD/INVALID) WITHOUT WRITING
+       *>ANYTHING -- USED BY PROCESS-CAR TO ACT ON THE DECISION, AND BY
+       *>SKIP-PROCESSED-RECORDS TO REPLAY THE SUMMARY-TABLE UPDATE FOR A
+       *>DISCARDED RECORD WITHOUT REPRINTING IT
+       CHECK-CAR-VALIDITY.
            *>First, check to see if any data field is empty
-            IF LOCATION = SPACES
+           IF LOCATION = SPACES
            OR BRANCH = SPACES
            OR SALESPERSON = SPACES
            OR CUSTOMER-NAME = SPACES
@@ -153,32 +366,50 @@
            OR COMMISION-RATE = SPACES
            OR CAR-MODEL = SPACES
            OR CAR-YR = SPACES
-               PERFORM INVALID-CAR
-           END-IF.
-           *> CHECK IF ALL FIELDS ARE NOT NUMERIC OR NOT IN THE APPROPRIATE RANGE
-           IF BRANCH IS NOT NUMERIC
-           OR SALE-DATE IS NOT NUMERIC
-           OR SALE-AMOUNT IS NOT NUMERIC
-           OR COMMISION-RATE IS NOT NUMERIC
-           OR NOT REASONABLE-RATE
-           OR NOT REASONABLE-YEAR
-               *>IF ALL CONDITIONS ARE TRUE, DATA IS INVALID
-               PERFORM INVALID-CAR
-           END-IF.
-
-
-           *>CHECK TO ENSURE DATA IS NUMERIC AND WITHIN SPECIFIED RANGES
-           IF BRANCH IS NUMERIC
-           AND SALE-DATE IS NUMERIC
-           AND SALE-AMOUNT IS NUMERIC
-           AND COMMISION-RATE IS NUMERIC
-           AND REASONABLE-RATE
-           AND REASONABLE-YEAR
-               PERFORM VALID-CAR
-           END-IF.
+               MOVE 'INVALID' TO CAR-ROUTE-SWITCH
+           ELSE
+               *>CAR-YR-NUM IS ONLY MEANINGFUL WHEN CAR-YR IS NUMERIC
+               IF CAR-YR IS NUMERIC
+                   MOVE CAR-YR TO CAR-YR-NUM
+               END-IF
 
+               *>RATE-NUM IS ONLY MEANINGFUL WHEN COMMISION-RATE IS NUMERIC
+               IF COMMISION-RATE IS NUMERIC
+                   MOVE COMMISION-RATE TO RATE-NUM
+               END-IF
 
+               *>DATE-VALID-SWITCH IS ONLY MEANINGFUL WHEN SALE-DATE IS NUMERIC --
+               *>A NON-NUMERIC SALE-DATE IS ALREADY CAUGHT BELOW ON ITS OWN
+               MOVE 'YES' TO DATE-VALID-SWITCH
+               IF SALE-DATE IS NUMERIC
+                   PERFORM CHECK-DATE-VALIDITY
+               END-IF
 
+               *> CHECK IF ANY FIELD IS NOT NUMERIC, OR IS OUTSIDE EVEN THE
+               *> MARGIN AROUND THE APPROPRIATE RANGE
+               IF BRANCH IS NOT NUMERIC
+               OR SALE-DATE IS NOT NUMERIC
+               OR SALE-AMOUNT IS NOT NUMERIC
+               OR COMMISION-RATE IS NOT NUMERIC
+               OR CAR-YR IS NOT NUMERIC
+               OR RATE-NUM > 100 + RATE-MARGIN
+               OR CAR-YR-NUM < MIN-CAR-YEAR - HELD-YEAR-MARGIN
+               OR CAR-YR-NUM > MAX-CAR-YEAR + HELD-YEAR-MARGIN
+               OR DATE-VALID-SWITCH = 'NO'
+                   *>IF ANY CONDITION IS TRUE, DATA IS INVALID
+                   MOVE 'INVALID' TO CAR-ROUTE-SWITCH
+               ELSE
+                   *>DATA IS AT LEAST WITHIN THE OUTER MARGIN -- CHECK WHETHER
+                   *>THE RATE OR THE CAR-YEAR IS BORDERLINE AND NEEDS REVIEW
+                   IF NOT REASONABLE-RATE
+                   OR CAR-YR-NUM < MIN-CAR-YEAR
+                   OR CAR-YR-NUM > MAX-CAR-YEAR
+                       MOVE 'HELD' TO CAR-ROUTE-SWITCH
+                   ELSE
+                       MOVE 'VALID' TO CAR-ROUTE-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
 
        *>VALID CAR PROCEDURE
        VALID-CAR.
@@ -193,16 +424,21 @@
            MOVE CAR-MODEL TO GOOD-MODEL.
            MOVE CAR-YR TO GOOD-YEAR.
 
+           *>COMPUTE THE SALESPERSON'S COMMISION DOLLAR AMOUNT
+           COMPUTE GOOD-CAMT ROUNDED =
+               GOOD-SAMT * GOOD-CRATE / 100.
+
+           *>ROLL THIS SALE UP INTO THE BRANCH/SALESPERSON SUMMARY TABLE
+           PERFORM ADD-TO-SUMMARY.
+           ADD 1 TO GOOD-CAR-COUNT.
+
            *>MOVE THE DATA TO OUR GOOD OUTPUT, AND THEN PRINT THE LINE
            MOVE GOOD-CAR TO PRINT-LINE-GOOD.
            WRITE PRINT-LINE-GOOD.
-           READ CAR-SALES-FILE
-               AT END
-                   MOVE 'NO' TO DATA-REMAINS-SWITCH
-           END-READ.
 
        *>INVALID CAR PROCEDURE
        INVALID-CAR.
+           ADD 1 TO BAD-CAR-COUNT.
            *>OUR DATA IS NOT VALID, SO WE MOVE TO OUR BAD RECORD
            MOVE LOCATION TO BAD-LOC.
            MOVE BRANCH TO BAD-BRANCH.
@@ -231,7 +467,9 @@
                MOVE UNREASONABLE-RATE TO PRINT-LINE-BAD
                WRITE PRINT-LINE-BAD
            *>check if the error is an unreasonable year
-           ELSE IF NOT REASONABLE-YEAR
+           ELSE IF CAR-YR IS NUMERIC
+             AND (CAR-YR-NUM < MIN-CAR-YEAR - HELD-YEAR-MARGIN
+               OR CAR-YR-NUM > MAX-CAR-YEAR + HELD-YEAR-MARGIN)
                MOVE UNREASONABLE-YEAR TO PRINT-LINE-BAD
                WRITE PRINT-LINE-BAD
            *>check if the numeric values are not numeric
@@ -239,8 +477,8 @@
              OR SALE-DATE IS NOT NUMERIC
              OR SALE-AMOUNT IS NOT NUMERIC
              OR COMMISION-RATE IS NOT NUMERIC
+             OR CAR-YR IS NOT NUMERIC
              OR NOT REASONABLE-RATE
-             OR NOT REASONABLE-YEAR
                MOVE NUM-MSG TO PRINT-LINE-BAD
                WRITE PRINT-LINE-BAD
            *>otherwise just a general error message
@@ -262,17 +500,85 @@
 
            *>MOVE ERROR-MSG TO PRINT-LINE-BAD.
            *>WRITE PRINT-LINE-BAD.
-           READ CAR-SALES-FILE
-               AT END
-                   MOVE 'NO' TO DATA-REMAINS-SWITCH
-           END-READ.
 
+       *>HELD CAR PROCEDURE
+       *>DATA IS OTHERWISE GOOD, BUT THE CAR-YEAR IS JUST OUTSIDE THE
+       *>REASONABLE RANGE -- HOLD IT FOR MANUAL REVIEW INSTEAD OF
+       *>AUTOMATICALLY ACCEPTING OR REJECTING IT
+       HELD-CAR.
+           MOVE LOCATION TO HELD-LOC.
+           MOVE BRANCH TO HELD-BRANCH.
+           MOVE SALESPERSON TO HELD-SP.
+           MOVE CUSTOMER-NAME TO HELD-CNAME.
+           MOVE SALE-DATE TO HELD-SD.
+           MOVE SALE-AMOUNT TO HELD-SAMT.
+           MOVE COMMISION-RATE TO HELD-CRATE.
+           MOVE CAR-MODEL TO HELD-MODEL.
+           MOVE CAR-YR TO HELD-YEAR.
+
+           MOVE BORDERLINE-YEAR TO PRINT-LINE-HELD.
+           WRITE PRINT-LINE-HELD.
+
+           MOVE HELD-CAR-INFO TO PRINT-LINE-HELD.
+           WRITE PRINT-LINE-HELD.
+
+           MOVE SPACES TO PRINT-LINE-HELD.
+           WRITE PRINT-LINE-HELD.
+
+           ADD 1 TO HELD-CAR-COUNT.
+
+
+       *>Determine whether SALE-DATE's day/month is a real calendar date,
+       *>without printing anything -- used by PROCESS-CAR to decide routing
+       *>before INVALID-CAR ever writes to bad.txt
+       CHECK-DATE-VALIDITY.
+           MOVE 'YES' TO DATE-VALID-SWITCH.
+
+           *> EXTRACT MONTH, DAY, YR (MMDDYY)
+           MOVE SALE-DATE (1:2) TO WORK-MONTH.
+           MOVE SALE-DATE (3:2) TO WORK-DAY.
+           MOVE SALE-DATE (5:2) TO WORK-YEAR.
+
+           IF WORK-MONTH < 1 OR WORK-MONTH > 12
+               MOVE 'NO' TO DATE-VALID-SWITCH
+           END-IF.
+
+           *>Determine if the sale's two-digit year is a leap year
+           IF FUNCTION MOD (WORK-YEAR, 4) = 0
+               MOVE 'YES' TO LEAP-YEAR-SWITCH
+           ELSE
+               MOVE 'NO' TO LEAP-YEAR-SWITCH
+           END-IF.
+
+           IF WORK-MONTH IS EQUAL TO 2 THEN
+               IF LEAP-YEAR-SWITCH = 'YES'
+                   IF WORK-DAY < 1 OR WORK-DAY > 29
+                       MOVE 'NO' TO DATE-VALID-SWITCH
+                   END-IF
+               ELSE
+                   IF WORK-DAY < 1 OR WORK-DAY > 28
+                       MOVE 'NO' TO DATE-VALID-SWITCH
+                   END-IF
+               END-IF
+           ELSE IF WORK-MONTH = 4 OR
+               WORK-MONTH = 6 OR
+               WORK-MONTH = 9 OR
+               WORK-MONTH = 11 THEN
+               IF WORK-DAY < 1 OR WORK-DAY > 30
+                   MOVE 'NO' TO DATE-VALID-SWITCH
+               END-IF
+           ELSE
+               IF WORK-DAY < 1 OR WORK-DAY > 31
+                   MOVE 'NO' TO DATE-VALID-SWITCH
+               END-IF
+           END-IF.
 
        *> Procedure for validating the day and month
        VALIDATE-DAY-N-MONTH.
-           *> EXTRACT YR, DAY(MMDDYY)
-           MOVE SALE-DATE (3:2) TO WORK-DAY.
+           *> EXTRACT MONTH, DAY, YR (MMDDYY)
            MOVE SALE-DATE (1:2) TO WORK-MONTH.
+           MOVE SALE-DATE (3:2) TO WORK-DAY.
+           MOVE SALE-DATE (5:2) TO WORK-YEAR.
 
            *>Check if the month is outside the valid range
            IF WORK-MONTH < 1 OR WORK-MONTH > 12
@@ -281,17 +587,31 @@
                WRITE PRINT-LINE-BAD
            END-IF.
 
-           *> Check the if the day is in Feb. then check the valid days
-           IF WORK-DAY IS EQUAL TO 2 THEN
-               IF WORK-DAY < 1 OR WORK-DAY > 28
-                   MOVE INVALID-DAY TO PRINT-LINE-BAD
-                   WRITE PRINT-LINE-BAD
+           *>Determine if the sale's two-digit year is a leap year
+           IF FUNCTION MOD (WORK-YEAR, 4) = 0
+               MOVE 'YES' TO LEAP-YEAR-SWITCH
+           ELSE
+               MOVE 'NO' TO LEAP-YEAR-SWITCH
+           END-IF.
+
+           *> Check the if the month is Feb. then check the valid days
+           IF WORK-MONTH IS EQUAL TO 2 THEN
+               IF LEAP-YEAR-SWITCH = 'YES'
+                   IF WORK-DAY < 1 OR WORK-DAY > 29
+                       MOVE INVALID-DAY TO PRINT-LINE-BAD
+                       WRITE PRINT-LINE-BAD
+                   END-IF
+               ELSE
+                   IF WORK-DAY < 1 OR WORK-DAY > 28
+                       MOVE INVALID-DAY TO PRINT-LINE-BAD
+                       WRITE PRINT-LINE-BAD
+                   END-IF
                END-IF
            *>Check if the value is outside the range of months with 30 days
-           ELSE IF WORK-DAY = 4 OR
-               WORK-DAY = 6 OR
-               WORK-DAY = 9 OR
-               WORK-DAY = 11 THEN
+           ELSE IF WORK-MONTH = 4 OR
+               WORK-MONTH = 6 OR
+               WORK-MONTH = 9 OR
+               WORK-MONTH = 11 THEN
 
                IF WORK-DAY < 1 OR WORK-DAY > 30
                    MOVE INVALID-DAY TO PRINT-LINE-BAD
@@ -304,3 +624,119 @@
                    WRITE PRINT-LINE-BAD
                END-IF
            END-IF.
+
+       *>Find or create this branch/salesperson's row in the summary
+       *>table and roll this sale's amount and count into it
+       ADD-TO-SUMMARY.
+           MOVE 'NO' TO SUMMARY-FOUND-SWITCH.
+           PERFORM VARYING SUMMARY-TABLE-SUB FROM 1 BY 1
+                   UNTIL SUMMARY-TABLE-SUB > SUMMARY-TABLE-COUNT
+               IF GOOD-BRANCH = SUM-BRANCH (SUMMARY-TABLE-SUB)
+               AND GOOD-SP = SUM-SP (SUMMARY-TABLE-SUB)
+                   ADD GOOD-SAMT TO SUM-AMOUNT (SUMMARY-TABLE-SUB)
+                   ADD 1 TO SUM-COUNT (SUMMARY-TABLE-SUB)
+                   MOVE 'YES' TO SUMMARY-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF SUMMARY-FOUND-SWITCH = 'NO'
+           AND SUMMARY-TABLE-COUNT < 500
+               ADD 1 TO SUMMARY-TABLE-COUNT
+               MOVE GOOD-BRANCH TO SUM-BRANCH (SUMMARY-TABLE-COUNT)
+               MOVE GOOD-SP TO SUM-SP (SUMMARY-TABLE-COUNT)
+               MOVE GOOD-SAMT TO SUM-AMOUNT (SUMMARY-TABLE-COUNT)
+               MOVE 1 TO SUM-COUNT (SUMMARY-TABLE-COUNT)
+           END-IF.
+
+       *> Write the branch/salesperson summary report, ordered by
+       *> branch then salesperson (a control-break over the table,
+       *> which is built and kept sorted as sales roll in)
+       WRITE-SUMMARY-REPORT.
+           PERFORM SORT-SUMMARY-TABLE.
+           WRITE SUMMARY-LINE FROM SUMMARY-HEADING.
+           PERFORM VARYING SUMMARY-TABLE-SUB FROM 1 BY 1
+                   UNTIL SUMMARY-TABLE-SUB > SUMMARY-TABLE-COUNT
+               MOVE SUM-BRANCH (SUMMARY-TABLE-SUB) TO SUMP-BRANCH
+               MOVE SUM-SP (SUMMARY-TABLE-SUB) TO SUMP-SP
+               MOVE SUM-AMOUNT (SUMMARY-TABLE-SUB) TO SUMP-AMOUNT
+               MOVE SUM-COUNT (SUMMARY-TABLE-SUB) TO SUMP-COUNT
+               WRITE SUMMARY-LINE FROM SUMMARY-PRINT-LINE
+           END-PERFORM.
+
+       *> Simple ascending bubble sort of the summary table by
+       *> branch, then by salesperson within branch
+       SORT-SUMMARY-TABLE.
+           PERFORM VARYING SUMMARY-TABLE-SUB FROM 1 BY 1
+                   UNTIL SUMMARY-TABLE-SUB > SUMMARY-TABLE-COUNT
+               COMPUTE SORT-LIMIT =
+                   SUMMARY-TABLE-COUNT - SUMMARY-TABLE-SUB
+               PERFORM VARYING SORT-SUB FROM 1 BY 1
+                       UNTIL SORT-SUB > SORT-LIMIT
+                   IF SUM-BRANCH (SORT-SUB) > SUM-BRANCH (SORT-SUB + 1)
+                   OR (SUM-BRANCH (SORT-SUB) = SUM-BRANCH (SORT-SUB + 1)
+                     AND SUM-SP (SORT-SUB) > SUM-SP (SORT-SUB + 1))
+                       MOVE SUMMARY-TABLE-ENTRY (SORT-SUB)
+                           TO SORT-HOLD
+                       MOVE SUMMARY-TABLE-ENTRY (SORT-SUB + 1)
+                           TO SUMMARY-TABLE-ENTRY (SORT-SUB)
+                       MOVE SORT-HOLD
+                           TO SUMMARY-TABLE-ENTRY (SORT-SUB + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       *> Append this run's counts to the shared daily batch run-log
+       WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RUN-LOG-TODAY.
+           OPEN EXTEND RUN-LOG-FILE.
+           MOVE RUN-LOG-PROGRAM-NAME TO RLOG-PROGRAM.
+           MOVE RUN-LOG-TODAY TO RLOG-DATE.
+           MOVE TOTAL-INPUT-COUNT TO RLOG-INPUT-COUNT.
+           MOVE GOOD-CAR-COUNT TO RLOG-GOOD-COUNT.
+           *>HELD-CAR-COUNT IS ITS OWN BUCKET (HELD.TXT), NOT BAD.TXT, BUT
+           *>STILL COUNTS AGAINST TOTAL INPUT FOR THE RUN-LOG TO BALANCE
+           COMPUTE RLOG-BAD-COUNT = BAD-CAR-COUNT + HELD-CAR-COUNT.
+           WRITE RUN-LOG-LINE.
+           CLOSE RUN-LOG-FILE.
+
+       *> Load any checkpoint left by a prior, interrupted run
+       READ-RESTART-FILE.
+           MOVE ZERO TO RESTART-COUNT.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       MOVE ZERO TO RESTART-COUNT
+                   NOT AT END
+                       MOVE RESTART-LINE TO RESTART-COUNT
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       *> Discard the records a prior run already processed before resuming
+       SKIP-PROCESSED-RECORDS.
+           MOVE ZERO TO SKIP-SUB.
+           PERFORM UNTIL SKIP-SUB >= RESTART-COUNT
+                       OR DATA-REMAINS-SWITCH = 'NO'
+               ADD 1 TO SKIP-SUB
+               READ CAR-SALES-FILE
+                   AT END
+                       MOVE 'NO' TO DATA-REMAINS-SWITCH
+                   NOT AT END                                             *>REPLAY THE SUMMARY-TABLE UPDATE SO IT STAYS ACCURATE
+                       PERFORM CHECK-CAR-VALIDITY                         *>ACROSS A RESTART, MATCHING WHAT VALID-CAR WOULD HAVE
+                       IF CAR-ROUTE-SWITCH = 'VALID'                      *>RECORDED THE FIRST TIME THIS RECORD RAN
+                           MOVE BRANCH TO GOOD-BRANCH
+                           MOVE SALESPERSON TO GOOD-SP
+                           MOVE SALE-AMOUNT TO GOOD-SAMT
+                           PERFORM ADD-TO-SUMMARY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           MOVE RESTART-COUNT TO ABSOLUTE-RECORD-COUNT.
+
+       *> Save the current record count as the new checkpoint
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE ABSOLUTE-RECORD-COUNT TO RESTART-LINE.
+           WRITE RESTART-LINE.
+           CLOSE RESTART-FILE.
