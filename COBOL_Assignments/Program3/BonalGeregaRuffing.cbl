@@ -16,6 +16,20 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRINT-FILE       ASSIGN TO 'output.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OVERFLOW-FILE    ASSIGN TO 'overflow.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BAD-EMPLOYEE-FILE ASSIGN TO 'bademp.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-PAYROLL      ASSIGN TO 'ytdpay.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-NAME
+               FILE STATUS IS YTD-STATUS.
+           SELECT RUN-LOG-FILE     ASSIGN TO 'runlog.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE     ASSIGN TO 'restart3.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
 
 
        DATA DIVISION.
@@ -23,13 +37,15 @@
 
        *> File descriptions
        FD EMPLOYEE-FILE
-           RECORD CONTAINS 33 CHARACTERS
+           RECORD CONTAINS 35 CHARACTERS
            DATA RECORD IS EMPLOYEE-IN.
        01 EMPLOYEE-IN.
                08 EMP-FNAME  PIC X(10).
                08 EMP-LNAME  PIC X(15).
-               08 EMP-HOURS  PIC 99V99 VALUE ZEROS.
-               08 EMP-WAGE   PIC 99V99 VALUE ZEROS.
+               08 EMP-HOURS  PIC S99V99 SIGN IS LEADING SEPARATE
+                             CHARACTER VALUE ZEROS.
+               08 EMP-WAGE   PIC S99V99 SIGN IS LEADING SEPARATE
+                             CHARACTER VALUE ZEROS.
 
 
        FD PRINT-FILE
@@ -37,22 +53,90 @@
            DATA RECORD IS PRINT-WAGE.
        01 PRINT-WAGE PIC X(40).
 
+       FD OVERFLOW-FILE
+           RECORD CONTAINS 35 CHARACTERS
+           DATA RECORD IS OVERFLOW-LINE.
+       01 OVERFLOW-LINE PIC X(35).
+
+       FD BAD-EMPLOYEE-FILE
+           RECORD CONTAINS 57 CHARACTERS
+           DATA RECORD IS BAD-EMPLOYEE-LINE.
+       01 BAD-EMPLOYEE-LINE PIC X(57).
+
+       FD YTD-PAYROLL
+           RECORD CONTAINS 39 CHARACTERS
+           DATA RECORD IS YTD-RECORD.
+       01 YTD-RECORD.
+           05 YTD-EMP-NAME    PIC X(25).
+           05 YTD-GROSS-PAY   PIC 9(7)V99.
+           05 YTD-HOURS       PIC 9(5)V99.
+
+       FD RUN-LOG-FILE
+           RECORD CONTAINS 43 CHARACTERS
+           DATA RECORD IS RUN-LOG-LINE.
+       01 RUN-LOG-LINE.
+           05 RLOG-PROGRAM PIC X(12).
+           05 FILLER PIC X(2).
+           05 RLOG-DATE PIC X(8).
+           05 FILLER PIC X(2).
+           05 RLOG-INPUT-COUNT PIC ZZZZ9.
+           05 FILLER PIC X(2).
+           05 RLOG-GOOD-COUNT PIC ZZZZ9.
+           05 FILLER PIC X(2).
+           05 RLOG-BAD-COUNT PIC ZZZZ9.
+
+       FD RESTART-FILE
+           RECORD CONTAINS 5 CHARACTERS
+           DATA RECORD IS RESTART-LINE.
+       01 RESTART-LINE PIC 9(5).
+
 
        WORKING-STORAGE SECTION.
        *>Declaration of subscripts used in Procedure division
        01  SUBSCRIPTS.
-           05 MAIN-SUB     PIC 99 VALUE ZEROS.
-           05 BONUS-SUB    PIC 99 VALUE ZEROS.
-           05 PRINT-SUB    PIC 99 VALUE ZEROS.
+           05 MAIN-SUB     PIC 999 VALUE ZEROS.
 
        *> End of file indicatior
        01  END-OF-FILE PIC X(3) VALUE 'NO '.
 
-       *>Variable to check for the bonus for over 35 hours worked
-       01  EMP-BONUS-CHECKER PIC 99 VALUE ZEROS.
-
        *>Number of employees variable
-       01  NUM-OF-EMP      PIC   99 VALUE ZEROS.
+       01  NUM-OF-EMP      PIC   999 VALUE ZEROS.
+
+       *>Largest employee subscript the table can hold; anyone past
+       *>this is routed to OVERFLOW-FILE instead of into EMP-TABLE
+       01  EMP-TABLE-MAX   PIC 999 VALUE 500.
+
+       *>Fields used to validate an incoming employee record
+       01  BAD-EMP-SWITCH  PIC X(3) VALUE 'NO'.
+       01  BAD-EMP-REASON  PIC X(30).
+       01  MAX-HOURS       PIC 99V99 VALUE 84.00.
+
+       *>Bad-employee output record
+       01  BAD-EMPLOYEE-INFO.
+           05 BAD-EMP-FNAME  PIC X(10).
+           05 FILLER         PIC X(1) VALUE SPACES.
+           05 BAD-EMP-LNAME  PIC X(15).
+           05 FILLER         PIC X(1) VALUE SPACES.
+           05 BAD-EMP-REASON-OUT PIC X(30).
+
+       *>Fields used to look up/update this employee's YTD totals
+       01  YTD-STATUS       PIC XX.
+       01  YTD-KEY          PIC X(25).
+
+       *>Run-log control totals
+       01  TOTAL-INPUT-COUNT PIC 9(5) VALUE ZEROS.
+       01  BAD-EMP-COUNT     PIC 9(5) VALUE ZEROS.
+       01  OVERFLOW-COUNT    PIC 9(5) VALUE ZEROS.
+       01  RUN-LOG-PROGRAM-NAME PIC X(12) VALUE 'PROGRAM3'.
+       01  RUN-LOG-TODAY     PIC X(8).
+
+       *>Restart/checkpoint controls
+       01  RESTART-STATUS    PIC XX.
+       01  RESTART-COUNT     PIC 9(5) VALUE ZERO.
+       01  ABSOLUTE-RECORD-COUNT PIC 9(5) VALUE ZERO.
+       01  CHECKPOINT-INTERVAL   PIC 9(3) VALUE 50.
+       01  CHECKPOINT-DUE    PIC 9(3) VALUE ZERO.
+       01  SKIP-SUB          PIC 9(5) VALUE ZERO.
 
        *>Employee information record
        01 EMP-INFORMATION.
@@ -70,46 +154,136 @@
 
        *>Employee table declaration
        01  EMP-TABLE.
-           05   EMP-TABLE-INFO OCCURS 25 TIMES.
+           05   EMP-TABLE-INFO OCCURS 500 TIMES.
                10  ET-FNAME        PIC X(15).
                10  ET-LNAME        PIC X(10).
                10  ET-GROSSPAY     PIC 9999V99.
+               10  ET-HOURS        PIC 999V99.
 
 
        PROCEDURE DIVISION.
        PROCESS-EMPLOYEES.
-           *>Open both files for reading, and then write the heading
-           OPEN INPUT EMPLOYEE-FILE
-               OUTPUT PRINT-FILE.
-           PERFORM WRITE-HEADING.
+           *>Resume from a prior run's checkpoint, if one was left behind --
+           *>this must be known before we decide how to open the output files
+           PERFORM READ-RESTART-FILE.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF RESTART-COUNT > 0
+               *>A resumed run must not truncate output the crashed run already wrote
+               OPEN EXTEND PRINT-FILE
+               OPEN EXTEND OVERFLOW-FILE
+               OPEN EXTEND BAD-EMPLOYEE-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT OVERFLOW-FILE
+               OPEN OUTPUT BAD-EMPLOYEE-FILE
+           END-IF.
+           PERFORM OPEN-YTD-FILE.
+
+           IF RESTART-COUNT > 0
+               PERFORM SKIP-PROCESSED-EMPLOYEES
+           ELSE
+               PERFORM WRITE-HEADING
+           END-IF.
+
            PERFORM UNTIL END-OF-FILE = 'YES'
-               *>Read through the file and begin building output
+               *>Read through the file and pay each employee as their
+               *>record comes in, so a crash mid-run leaves every
+               *>already-read employee already paid
                READ EMPLOYEE-FILE
                    AT END
                        MOVE 'YES' TO END-OF-FILE
                    NOT AT END
-                       ADD 1 TO MAIN-SUB NUM-OF-EMP
-                       PERFORM 100-BUILD-OUTPUT
+                       ADD 1 TO TOTAL-INPUT-COUNT
+                       PERFORM VALIDATE-EMPLOYEE
+                       IF BAD-EMP-SWITCH = 'YES'
+                           PERFORM WRITE-BAD-EMPLOYEE
+                       ELSE
+                           ADD 1 TO MAIN-SUB NUM-OF-EMP
+                           PERFORM 100-BUILD-OUTPUT
+                       END-IF
+                       *>COUNT THIS RECORD FOR THE RESTART CHECKPOINT ONLY
+                       *>AFTER IT HAS BEEN FULLY ROUTED AND WRITTEN, SO A
+                       *>CHECKPOINT NEVER CLAIMS A RECORD DONE BEFORE ITS
+                       *>OUTPUT ACTUALLY EXISTS
+                       ADD 1 TO ABSOLUTE-RECORD-COUNT
+                       COMPUTE CHECKPOINT-DUE =
+                           FUNCTION MOD (ABSOLUTE-RECORD-COUNT,
+                               CHECKPOINT-INTERVAL)
+                       IF CHECKPOINT-DUE = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
 
-
-           PERFORM 130-EMP-BONUS.
-           PERFORM 150-PRINT
-               VARYING PRINT-SUB FROM 1 BY 1
-                   UNTIL PRINT-SUB > NUM-OF-EMP.
+           PERFORM WRITE-RUN-LOG.
+           MOVE ZERO TO ABSOLUTE-RECORD-COUNT.
+           PERFORM WRITE-CHECKPOINT.
            CLOSE EMPLOYEE-FILE
-               PRINT-FILE.
+               PRINT-FILE
+               OVERFLOW-FILE
+               BAD-EMPLOYEE-FILE
+               YTD-PAYROLL.
            STOP RUN.
 
+       *>Open the YTD-PAYROLL indexed file, creating it on the very
+       *>first run (same pattern as Program 1's history file)
+       OPEN-YTD-FILE.
+           OPEN I-O YTD-PAYROLL.
+           IF YTD-STATUS = '35'
+               OPEN OUTPUT YTD-PAYROLL
+               CLOSE YTD-PAYROLL
+               OPEN I-O YTD-PAYROLL
+           END-IF.
+
+       *>Check an incoming employee record for the kind of bad data
+       *>that shouldn't be processed into the payroll table at all
+       VALIDATE-EMPLOYEE.
+           MOVE 'NO' TO BAD-EMP-SWITCH.
+           IF EMP-FNAME = SPACES OR EMP-LNAME = SPACES
+               MOVE 'YES' TO BAD-EMP-SWITCH
+               MOVE 'BLANK EMPLOYEE NAME' TO BAD-EMP-REASON
+           ELSE IF EMP-HOURS IS NOT NUMERIC
+             OR EMP-WAGE IS NOT NUMERIC
+               MOVE 'YES' TO BAD-EMP-SWITCH
+               MOVE 'NON-NUMERIC HOURS OR WAGE' TO BAD-EMP-REASON
+           ELSE IF EMP-HOURS < 0 OR EMP-WAGE < 0
+               MOVE 'YES' TO BAD-EMP-SWITCH
+               MOVE 'NEGATIVE HOURS OR WAGE' TO BAD-EMP-REASON
+           ELSE IF EMP-HOURS > MAX-HOURS
+               MOVE 'YES' TO BAD-EMP-SWITCH
+               MOVE 'HOURS EXCEED WEEKLY CAP' TO BAD-EMP-REASON
+           END-IF.
+
+       *>Write a rejected employee record out to BAD-EMPLOYEE-FILE
+       WRITE-BAD-EMPLOYEE.
+           ADD 1 TO BAD-EMP-COUNT.
+           MOVE EMP-FNAME TO BAD-EMP-FNAME.
+           MOVE EMP-LNAME TO BAD-EMP-LNAME.
+           MOVE BAD-EMP-REASON TO BAD-EMP-REASON-OUT.
+           MOVE BAD-EMPLOYEE-INFO TO BAD-EMPLOYEE-LINE.
+           WRITE BAD-EMPLOYEE-LINE.
+
        WRITE-HEADING.
 
            WRITE PRINT-WAGE FROM OUTPUT-HEADING.
 
        100-BUILD-OUTPUT.
-
-           *>First call comes to this paragraph, which calls another
-           PERFORM 110-PROCESS-GROSSPAY-TO-TABLE.
+           *>Anyone past the table's capacity is routed to the
+           *>overflow file instead of processed into EMP-TABLE
+           IF MAIN-SUB > EMP-TABLE-MAX
+               MOVE EMPLOYEE-IN TO OVERFLOW-LINE
+               WRITE OVERFLOW-LINE
+               SUBTRACT 1 FROM MAIN-SUB NUM-OF-EMP
+               ADD 1 TO OVERFLOW-COUNT
+           ELSE
+               *>First call comes to this paragraph, which calls another
+               PERFORM 110-PROCESS-GROSSPAY-TO-TABLE
+               *>Pay this employee immediately instead of waiting for
+               *>every remaining record to be read, so restart/resume
+               *>never loses a paycheck that was already computed
+               PERFORM 140-BONUS-ADDER
+               PERFORM 150-PRINT
+           END-IF.
 
 
        110-PROCESS-GROSSPAY-TO-TABLE.
@@ -126,11 +300,6 @@
                EMP-HOURS * EMP-WAGE
            END-IF.
 
-           *>Check to see if the employee worked at least 35 hours
-           IF EMP-HOURS >= 35.0
-               ADD 1 TO EMP-BONUS-CHECKER
-           END-IF.
-
            PERFORM 120-INPUT-TO-TABLE.
 
 
@@ -139,30 +308,92 @@
            *>Move the first and last name of the employee to our current index position
            MOVE EMP-FNAME TO ET-FNAME (MAIN-SUB).
            MOVE EMP-LNAME TO ET-LNAME (MAIN-SUB).
+           MOVE EMP-HOURS TO ET-HOURS (MAIN-SUB).
 
 
 
-       130-EMP-BONUS.
-           *>Check if every employee worked at least 35 hours, process a bonus if they did
-           IF EMP-BONUS-CHECKER IS EQUAL TO NUM-OF-EMP
-               PERFORM 140-BONUS-ADDER
-                   VARYING BONUS-SUB FROM 1 BY 1
-                       UNTIL BONUS-SUB >= NUM-OF-EMP.
-
-
        140-BONUS-ADDER.
-           *>add 50 to the paycheck of each employee for 35 hours or more
-           COMPUTE
-            ET-GROSSPAY (BONUS-SUB) = ET-GROSSPAY (BONUS-SUB) + 50.00
-
-           *>update the gross pay
-           MOVE ET-GROSSPAY (BONUS-SUB) TO GROSS-PAY.
+           *>Give this employee their own 35-hour bonus based on the
+           *>hours they personally worked, not an all-or-nothing rule --
+           *>add 50 to the paycheck if they worked 35 hours or more
+           IF ET-HOURS (MAIN-SUB) >= 35.0
+               COMPUTE
+                ET-GROSSPAY (MAIN-SUB) =
+                    ET-GROSSPAY (MAIN-SUB) + 50.00
+           END-IF.
 
 
        150-PRINT.
            *> move our information to the output and write it.
-           MOVE ET-FNAME (PRINT-SUB) TO FNAME.
-           MOVE ET-LNAME (PRINT-SUB) TO LNAME.
-           MOVE ET-GROSSPAY (PRINT-SUB) TO GROSS-PAY.
+           MOVE ET-FNAME (MAIN-SUB) TO FNAME.
+           MOVE ET-LNAME (MAIN-SUB) TO LNAME.
+           MOVE ET-GROSSPAY (MAIN-SUB) TO GROSS-PAY.
            MOVE EMP-INFORMATION TO PRINT-WAGE.
            WRITE PRINT-WAGE.
+           PERFORM UPDATE-YTD.
+
+       *>Look up this employee's year-to-date totals, add this run's
+       *>gross pay and hours, and rewrite (or create) their YTD record
+       UPDATE-YTD.
+           MOVE ET-FNAME (MAIN-SUB) TO YTD-KEY (1:15).
+           MOVE ET-LNAME (MAIN-SUB) TO YTD-KEY (16:10).
+           MOVE YTD-KEY TO YTD-EMP-NAME.
+
+           READ YTD-PAYROLL
+               INVALID KEY
+                   MOVE ET-GROSSPAY (MAIN-SUB) TO YTD-GROSS-PAY
+                   MOVE ET-HOURS (MAIN-SUB) TO YTD-HOURS
+                   WRITE YTD-RECORD
+               NOT INVALID KEY
+                   ADD ET-GROSSPAY (MAIN-SUB) TO YTD-GROSS-PAY
+                   ADD ET-HOURS (MAIN-SUB) TO YTD-HOURS
+                   REWRITE YTD-RECORD
+           END-READ.
+
+       *>Append this run's counts to the shared daily batch run-log
+       WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RUN-LOG-TODAY.
+           OPEN EXTEND RUN-LOG-FILE.
+           MOVE RUN-LOG-PROGRAM-NAME TO RLOG-PROGRAM.
+           MOVE RUN-LOG-TODAY TO RLOG-DATE.
+           MOVE TOTAL-INPUT-COUNT TO RLOG-INPUT-COUNT.
+           MOVE NUM-OF-EMP TO RLOG-GOOD-COUNT.
+           *>OVERFLOW-COUNT IS ITS OWN BUCKET (OVERFLOW.TXT), NOT BAD.TXT,
+           *>BUT STILL COUNTS AGAINST TOTAL INPUT FOR THE RUN-LOG TO BALANCE
+           COMPUTE RLOG-BAD-COUNT = BAD-EMP-COUNT + OVERFLOW-COUNT.
+           WRITE RUN-LOG-LINE.
+           CLOSE RUN-LOG-FILE.
+
+       *>Load any checkpoint left by a prior, interrupted run
+       READ-RESTART-FILE.
+           MOVE ZERO TO RESTART-COUNT.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       MOVE ZERO TO RESTART-COUNT
+                   NOT AT END
+                       MOVE RESTART-LINE TO RESTART-COUNT
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       *>Discard the employee records a prior run already processed
+       SKIP-PROCESSED-EMPLOYEES.
+           MOVE ZERO TO SKIP-SUB.
+           PERFORM UNTIL SKIP-SUB >= RESTART-COUNT
+                       OR END-OF-FILE = 'YES'
+               ADD 1 TO SKIP-SUB
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE 'YES' TO END-OF-FILE
+               END-READ
+           END-PERFORM.
+           MOVE RESTART-COUNT TO ABSOLUTE-RECORD-COUNT.
+
+       *>Save the current record count as the new checkpoint
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE ABSOLUTE-RECORD-COUNT TO RESTART-LINE.
+           WRITE RESTART-LINE.
+           CLOSE RESTART-FILE.
