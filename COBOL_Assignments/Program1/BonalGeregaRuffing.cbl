@@ -21,6 +21,18 @@
                          ORGANIZATION IS LINE SEQUENTIAL.
         SELECT PRINT-FILEBAD ASSIGN TO 'bad.txt'
                         ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT EXCEPTION-FILE ASSIGN TO 'exception.txt'
+                        ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT HISTORY-FILE ASSIGN TO 'history.dat'
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE IS DYNAMIC
+                        RECORD KEY IS HIST-ACCT-NUM
+                        FILE STATUS IS HIST-STATUS.
+        SELECT RUN-LOG-FILE ASSIGN TO 'runlog.txt'
+                        ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT RESTART-FILE ASSIGN TO 'restart1.dat'
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS RESTART-STATUS.
 
       *>====================END ENVIRONMENT DIVISION============================================
 
@@ -41,18 +53,54 @@
          05 CURR-METER PIC 9(5).                *>Current meter designated 5 numeric characters
 
        FD  PRINT-FILE                             *>FILE description for Print file, whihc has 70 characters, and two records of PRINT-LINE-GOOD and PRINT-GOOD-HEADING
-                 RECORD CONTAINS 70 CHARACTERS
+                 RECORD CONTAINS 95 CHARACTERS
                   DATA RECORD IS PRINT-LINE-GOOD
                   DATA RECORD IS PRINT-GOOD-HEADING.
-       01 PRINT-LINE-GOOD PIC X(70).              *>PRINT-LINE-GOOD designated 70 alphanumeric characters
-       01 PRINT-GOOD-HEADING PIC X(61).           *>Print good heading designated 61 alphanumeric charactes
+       01 PRINT-LINE-GOOD PIC X(95).              *>PRINT-LINE-GOOD designated 95 alphanumeric characters
+       01 PRINT-GOOD-HEADING PIC X(95).           *>Print good heading designated 95 alphanumeric charactes
 
-       FD  PRINT-FILEBAD                           *>FILE description for PRINT-FILEBAD, which contains 35 characters and a data record of PRINT-LINE-BAD AND PRINT-BAD-HEADING
-                 RECORD CONTAINS 35 CHARACTERS
+       FD  PRINT-FILEBAD                           *>FILE description for PRINT-FILEBAD, which contains 56 characters and a data record of PRINT-LINE-BAD AND PRINT-BAD-HEADING
+                 RECORD CONTAINS 56 CHARACTERS
                   DATA RECORD IS PRINT-LINE-BAD
                   DATA RECORD IS PRINT-BAD-HEADING.
-       01 PRINT-LINE-BAD PIC X(35).                         *>PRINT-LINE-BAD designated 35 alphanumeric characters
-       01 PRINT-BAD-HEADING PIC X(35).
+       01 PRINT-LINE-BAD PIC X(56).                         *>PRINT-LINE-BAD designated 56 alphanumeric characters
+       01 PRINT-BAD-HEADING PIC X(56).
+
+       FD  EXCEPTION-FILE                          *>FILE description for the usage-spike exception report, held for manual review
+                 RECORD CONTAINS 60 CHARACTERS
+                  DATA RECORD IS PRINT-LINE-EXCEPTION.
+       01 PRINT-LINE-EXCEPTION PIC X(60).          *>PRINT-LINE-EXCEPTION designated 60 alphanumeric characters
+
+       FD  HISTORY-FILE                            *>FILE description for the customer-history file keyed by account number
+                 RECORD CONTAINS 11 CHARACTERS
+                  DATA RECORD IS HISTORY-RECORD.
+       01 HISTORY-RECORD.                          *>HISTORY-RECORD HOLDS LAST CYCLE'S UNITS FOR AN ACCOUNT NUMBER
+         05 HIST-ACCT-NUM PIC 9(6).                *>HIST-ACCT-NUM IS THE RECORD KEY
+         05 HIST-UNITS PIC 9(5).                   *>HIST-UNITS IS THE PRIOR CYCLE'S UNITS USED
+
+       FD  RUN-LOG-FILE                            *>FILE DESCRIPTION FOR THE SHARED DAILY BATCH RUN-LOG, APPENDED TO BY ALL THREE PROGRAMS
+                 RECORD CONTAINS 43 CHARACTERS
+                  DATA RECORD IS RUN-LOG-LINE.
+       01 RUN-LOG-LINE.                            *>ONE LINE PER PROGRAM RUN APPENDED TO RUNLOG.TXT
+         05 RLOG-PROGRAM PIC X(12).                *>PROGRAM NAME THAT PRODUCED THIS RUN-LOG ENTRY
+         05 FILLER PIC X(2).                       *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
+         05 RLOG-DATE PIC X(8).                    *>RUN DATE IN YYYYMMDD FORMAT
+         05 FILLER PIC X(2).                       *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
+         05 RLOG-INPUT-COUNT PIC ZZZZ9.             *>COUNT OF INPUT RECORDS PROCESSED THIS RUN
+         05 FILLER PIC X(2).                       *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
+         05 RLOG-GOOD-COUNT PIC ZZZZ9.              *>COUNT OF GOOD (ACCEPTED) RECORDS THIS RUN
+         05 FILLER PIC X(2).                       *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
+         05 RLOG-BAD-COUNT PIC ZZZZ9.               *>COUNT OF BAD (REJECTED) RECORDS THIS RUN
+
+       FD  RESTART-FILE                             *>FILE DESCRIPTION FOR THE PER-PROGRAM RESTART/CHECKPOINT FILE
+                 RECORD CONTAINS 27 CHARACTERS
+                  DATA RECORD IS RESTART-LINE.
+       01 RESTART-LINE.
+          05 RESTART-LINE-COUNT     PIC 9(5).       *>NUMBER OF INPUT RECORDS ALREADY PROCESSED AS OF THE LAST CHECKPOINT
+          05 RESTART-LINE-GOOD     PIC 9(5).        *>GOOD-RECORD-COUNT AS OF THE LAST CHECKPOINT
+          05 RESTART-LINE-BAD      PIC 9(5).        *>BAD-RECORD-COUNT AS OF THE LAST CHECKPOINT
+          05 RESTART-LINE-EXCEPTION PIC 9(5).       *>EXCEPTION-RECORD-COUNT AS OF THE LAST CHECKPOINT
+          05 RESTART-LINE-UNITS    PIC 9(7).        *>TOTAL-UNITS AS OF THE LAST CHECKPOINT
 
        WORKING-STORAGE SECTION.                             *>DATA SECTION FOR WORKING STORAGE
        01 DATA-REMAINS-SWITCH PIC X(2) VALUE SPACES.        *>RECORD FOR OUR FUNCTIONS IN PROCEDURE DIVISION TO KNOW WHEN THE END OF FILE IS REACHED
@@ -66,14 +114,37 @@
          05 FILLER PIC X(4).                                *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
          05 STR-ADDR PIC X(15).                             *>STR-ADDR REQUIRES 15 ALPHNUMERIC CHARACTERS
          05 FILLER PIC X(2).                                *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
+         05 CITY-OUT PIC X(13).                             *>CITY-OUT REQUIRES 13 ALPHNUMERIC CHARACTERS
+         05 FILLER PIC X(2).                                *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
+         05 STATE-OUT PIC X(2).                             *>STATE-OUT REQUIRES 2 ALPHNUMERIC CHARACTERS
+         05 FILLER PIC X(2).                                *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
          05 UNITS PIC 9(5).                                 *>NUMERIC VALUE OF FIVE CHARACTERS REQUIRED FOR UNITS
+         05 FILLER PIC X(2).                                *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
+         05 BILL-AMOUNT PIC $$$$,$$9.99.                    *>DOLLAR BILLING AMOUNT COMPUTED OFF UNITS AND RATE-TABLE
+
+       01 RATE-TABLE.                                       *>RATE-TABLE HOLDS THE PER-KWH COST AND BASIC CUSTOMER CHARGE USED TO BILL UNITS
+         05 CUSTOMER-CHARGE PIC 9(3)V99 VALUE 10.00.        *>BASIC CUSTOMER CHARGE APPLIED TO EVERY BILL REGARDLESS OF USAGE
+         05 COST-PER-KWH PIC 9(3)V99 VALUE 0.12.            *>COST PER KWH USED TO COMPUTE THE USAGE PORTION OF THE BILL
 
        01 BAD-CUSTOMER.                                     *>BAD-CUSTOMER SPECIFIES EACH FIELD OF INVALID CUSTOMER DATA FOR BAD FILE OUTPUT
          05 BAD-ACC PIC 9(6).                               *>BAD-ACC REQUIRES 6 NUMERIC CHARACTERS
          05 FILLER PIC X(3).                                *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
          05 BAD-PREV PIC 9(5).                              *>BAD-PREV REQUIRES 5 NUMERIC CHARACTERS
          05 FILLER PIC X(11).                               *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
-         05 BAD-CUR PIC 9(5).                               *>BAD-CURR REQUIRES 5 NUMERIC CHARACTERS
+         05 BAD-CUR PIC 9(5).                                *>BAD-CURR REQUIRES 5 NUMERIC CHARACTERS
+         05 FILLER PIC X(2).                                *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
+         05 BAD-REASON PIC X(20).                           *>BAD-REASON HOLDS A SHORT TEXT REASON THE RECORD WAS REJECTED
+
+       01 DUPLICATE-REASON PIC X(20) VALUE 'DUPLICATE ACCOUNT'.  *>REASON TEXT FOR AN ACCT-NUM ALREADY SEEN THIS RUN
+       01 NUMERIC-REASON PIC X(20) VALUE 'INVALID NUMERIC DATA'. *>REASON TEXT FOR NON-NUMERIC ACCT-NUM/PREV-METER/CURR-METER
+
+       01 ACCT-TABLE-CONTROLS.                              *>CONTROLS FOR THE IN-MEMORY TABLE OF ACCOUNT NUMBERS SEEN THIS RUN
+         05 ACCT-TABLE-COUNT PIC 9(4) VALUE ZERO.           *>NUMBER OF ACCOUNT NUMBERS CURRENTLY STORED IN THE TABLE
+         05 ACCT-TABLE-SUB PIC 9(4) VALUE ZERO.             *>SUBSCRIPT USED WHEN SEARCHING/LOADING THE TABLE
+         05 ACCT-DUP-SWITCH PIC X(3) VALUE 'NO '.           *>SET TO 'YES' WHEN THE CURRENT ACCT-NUM WAS ALREADY PROCESSED
+
+       01 ACCT-TABLE.                                       *>TABLE OF ACCOUNT NUMBERS ALREADY PROCESSED THIS RUN
+         05 ACCT-TABLE-ENTRY PIC 9(6) OCCURS 9999 TIMES.    *>ONE ENTRY PER ACCOUNT NUMBER SEEN, USED TO CATCH DUPLICATE METER READS
 
        01 HEADING-LINE-GOOD.                                *>GOOD.TXT OUTPUT FILE HEADER TO SPECIFY COLUMN LAYOUT
          05 FILLER PIC X(12) VALUE 'LAST NAME   '.          *>LAST NAME COLUMN LABEL - 12 ALPHNUMERIC CHARACTERS
@@ -84,7 +155,13 @@
          05 FILLER PIC X(2) VALUE SPACES.                   *>FILLER SPACE ALLOCATED FOR HEADER READABILITY
          05 FILLER PIC X(15) VALUE 'ADDRESS        '.       *>ADDRESS COLUMN LABEL - 15 ALPHNUMERIC CHARACTERS
          05 FILLER PIC X(1) VALUE SPACES.                   *>FILLER SPACE ALLOCATED FOR HEADER READABILITY
+         05 FILLER PIC X(13) VALUE 'CITY         '.         *>CITY COLUMN LABEL - 13 ALPHNUMERIC CHARACTERS
+         05 FILLER PIC X(2) VALUE SPACES.                   *>FILLER SPACE ALLOCATED FOR HEADER READABILITY
+         05 FILLER PIC X(5) VALUE 'STATE'.                  *>STATE COLUMN LABEL - 5 ALPHNUMERIC CHARACTERS
+         05 FILLER PIC X(2) VALUE SPACES.                   *>FILLER SPACE ALLOCATED FOR HEADER READABILITY
          05 FILLER PIC X(5) VALUE 'UNITS'.                  *>UNITS COLUMN LABEL - 5 ALPHNUMERIC CHARACTERS
+         05 FILLER PIC X(2) VALUE SPACES.                   *>FILLER SPACE ALLOCATED FOR HEADER READABILITY
+         05 FILLER PIC X(11) VALUE 'BILL AMOUNT'.           *>BILL AMOUNT COLUMN LABEL - 11 ALPHNUMERIC CHARACTERS
 
        01 HEADING-LINE-BAD.                                 *>BAD.TXT OUTPUT FILE HEADER TO SPECIFY COLUMN LAYOUT
          05 FILLER PIC X(7) VALUE 'ACCOUNT'.                *>ACCOUNT COLUMN LABEL - 7 ALPHNUMERIC CHARACTERS
@@ -92,11 +169,55 @@
          05 FILLER PIC X(14) VALUE 'CURRENT METER'.         *>CURRENT METER COLUMN LABEL - 14 ALPHNUMERIC CHARACTERS
          05 FILLER PIC X(2) VALUE SPACES.                   *>FILLER SPACE ALLOCATED FOR HEADER READABILITY
          05 FILLER PIC X(10) VALUE 'PREV METER'.            *>PREV METER COLUMN LABEL - 10 ALPHNUMERIC CHARACTERS
+         05 FILLER PIC X(2) VALUE SPACES.                   *>FILLER SPACE ALLOCATED FOR HEADER READABILITY
+         05 FILLER PIC X(6) VALUE 'REASON'.                 *>REASON COLUMN LABEL - 6 ALPHNUMERIC CHARACTERS
 
        01 DOTTED-LINE.                                      *>DOTTED LINE TO BOUND GOOD.TXT FILE HEADER FOR READABILITY
-         05 FILLER PIC X(60) VALUE                          *>FILLER REQUIRES 60 ALPHNUMERIC CHARACTERS
+         05 FILLER PIC X(81) VALUE                          *>FILLER REQUIRES 81 ALPHNUMERIC CHARACTERS
+
+        '--------------------------------------------------------------'.
+
+       01 RUN-TOTALS.                                       *>CONTROL TOTALS ACCUMULATED ACROSS THE RUN TO BALANCE AGAINST INPUT.TXT
+         05 GOOD-RECORD-COUNT PIC 9(5) VALUE ZERO.          *>COUNT OF RECORDS WRITTEN TO GOOD.TXT
+         05 BAD-RECORD-COUNT PIC 9(5) VALUE ZERO.           *>COUNT OF RECORDS WRITTEN TO BAD.TXT
+         05 EXCEPTION-RECORD-COUNT PIC 9(5) VALUE ZERO.     *>COUNT OF RECORDS HELD IN EXCEPTION.TXT FOR A USAGE SPIKE
+         05 TOTAL-UNITS PIC 9(7) VALUE ZERO.                *>SUM OF UNITS BILLED ACROSS ALL GOOD RECORDS
+         05 TOTAL-INPUT-COUNT PIC 9(5) VALUE ZERO.          *>COUNT OF INPUT RECORDS PROCESSED THIS RUN, FOR THE RUN-LOG
+
+       01 RUN-LOG-PROGRAM-NAME PIC X(12) VALUE 'PROGRAM1'.  *>PROGRAM NAME WRITTEN TO EACH RUN-LOG ENTRY
+       01 RUN-LOG-TODAY PIC X(8).                           *>TODAY'S DATE PULLED FROM FUNCTION CURRENT-DATE FOR THE RUN-LOG
+
+       01 RESTART-STATUS PIC XX.                            *>FILE STATUS CODE FOR RESTART-FILE I/O
+       01 RESTART-COUNT PIC 9(5) VALUE ZERO.                *>NUMBER OF RECORDS ALREADY PROCESSED, LOADED FROM RESTART-FILE AT STARTUP
+       01 ABSOLUTE-RECORD-COUNT PIC 9(5) VALUE ZERO.        *>RUNNING COUNT OF RECORDS PROCESSED, INCLUDING ANY SKIPPED ON RESUME
+       01 CHECKPOINT-INTERVAL PIC 9(3) VALUE 50.            *>HOW OFTEN (IN RECORDS) THE CHECKPOINT IS WRITTEN
+       01 SKIP-SUB PIC 9(5) VALUE ZERO.                     *>SUBSCRIPT USED WHILE DISCARDING ALREADY-PROCESSED RECORDS ON RESUME
+       01 CHECKPOINT-DUE PIC 9(3) VALUE ZERO.               *>REMAINDER USED TO TEST WHETHER THIS RECORD LANDS ON A CHECKPOINT BOUNDARY
 
-        '------------------------------------------------------------'.
+       01 TRAILER-LINE-GOOD.                                *>GOOD.TXT FOOTER SHOWING CONTROL TOTALS FOR THE RUN
+         05 FILLER PIC X(19) VALUE 'GOOD RECORDS TOTAL:'.   *>GOOD RECORD COUNT LABEL
+         05 TR-GOOD-COUNT PIC ZZZZ9.                        *>GOOD RECORD COUNT VALUE
+         05 FILLER PIC X(4) VALUE SPACES.                   *>FILLER SPACE ALLOCATED FOR FOOTER READABILITY
+         05 FILLER PIC X(12) VALUE 'UNITS TOTAL:'.          *>UNITS TOTAL LABEL
+         05 TR-TOTAL-UNITS PIC ZZZZZZ9.                     *>UNITS TOTAL VALUE
+
+       01 TRAILER-LINE-BAD.                                 *>BAD.TXT FOOTER SHOWING CONTROL TOTALS FOR THE RUN
+         05 FILLER PIC X(19) VALUE 'BAD RECORDS TOTAL:'.    *>BAD RECORD COUNT LABEL
+         05 TR-BAD-COUNT PIC ZZZZ9.                         *>BAD RECORD COUNT VALUE
+
+       01 HIST-STATUS PIC XX.                               *>FILE STATUS CODE FOR HISTORY-FILE I/O
+       01 HIST-FOUND-SWITCH PIC X(3) VALUE 'NO '.           *>SET TO 'YES' WHEN A HISTORY RECORD EXISTS FOR THE CURRENT ACCT-NUM
+       01 USAGE-SPIKE-SWITCH PIC X(3) VALUE 'NO '.          *>SET TO 'YES' WHEN CURRENT UNITS IS 3X OR MORE OF LAST CYCLE'S UNITS
+       01 SPIKE-MULTIPLIER PIC 9(2) VALUE 3.                *>THRESHOLD MULTIPLIER USED TO DETECT A METER-USAGE SPIKE
+
+       01 EXCEPTION-LINE.                                   *>EXCEPTION REPORT RECORD FOR A METER-USAGE SPIKE HELD FOR MANUAL REVIEW
+         05 EXC-ACC PIC 9(6).                               *>EXC-ACC REQUIRES 6 NUMERIC CHARACTERS
+         05 FILLER PIC X(3).                                *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
+         05 EXC-PRIOR-UNITS PIC 9(5).                       *>EXC-PRIOR-UNITS IS LAST CYCLE'S UNITS ON RECORD
+         05 FILLER PIC X(3).                                *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
+         05 EXC-CURR-UNITS PIC 9(5).                        *>EXC-CURR-UNITS IS THIS CYCLE'S COMPUTED UNITS
+         05 FILLER PIC X(3).                                *>FILLER ALLOCATED FOR OUTPUT FILE READABILITY
+         05 EXC-REASON PIC X(29) VALUE 'USAGE SPIKE - REVIEW REQUIRED'.  *>REASON TEXT FOR THE EXCEPTION
 
 
       *>====================END DATA DIVISION=================================================
@@ -105,19 +226,50 @@
        PROCEDURE DIVISION.
       *>-------------MAIN OPERATIONS PROCEDURE------------------------------
        PREPARE-ELECTRIC-STATEMENT.                        *>PROCEDURE TO PROCESS OPENING OF INPUT/OUTPIT FILES, AND THE WRITING OF COORESPONDING DATA
-           OPEN INPUT ELECTRIC-STATEMENT OUTPUT PRINT-FILE OUTPUT *>OPEN INPUT FILE
-             PRINT-FILEBAD.
-           READ ELECTRIC-STATEMENT                        *>READ INPUT FILE
-               AT END                                     *>CONDITION TO FIND EOF
-                   MOVE 'NO' TO DATA-REMAINS-SWITCH       *>IF NO DATA REMAINS, MOVE NO FLAG INTO DATA-REMAINS-SWITCH
-           END-READ.                                      *>END READ PROCESS
-           PERFORM WRITE-HEADING-LINE.                    *>CALL TO HEADING DISPLAY PARAGRAPH
-           PERFORM PROCESS-ELECTRIC UNTIL DATA-REMAINS-SWITCH = 'NO'.     *>UPDATE DATA-REMAINS CONDITION
-                                                                          *>CALL TO PROCESS-ELECTRIC PARAGRAPH
+           PERFORM READ-RESTART-FILE.                     *>LOAD ANY CHECKPOINT LEFT BY A PRIOR, INTERRUPTED RUN BEFORE DECIDING HOW TO OPEN OUTPUT
+           OPEN INPUT ELECTRIC-STATEMENT.                 *>OPEN INPUT FILE
+           IF RESTART-COUNT > 0                           *>A RESUMED RUN MUST NOT TRUNCATE OUTPUT THE CRASHED RUN ALREADY WROTE
+               OPEN EXTEND PRINT-FILE                                     *>APPEND TO THE EXISTING GOOD.TXT
+               OPEN EXTEND PRINT-FILEBAD                                  *>APPEND TO THE EXISTING BAD.TXT
+               OPEN EXTEND EXCEPTION-FILE                                 *>APPEND TO THE EXISTING EXCEPTION.TXT
+           ELSE                                                           *>A FRESH RUN STARTS THE OUTPUT FILES OVER
+               OPEN OUTPUT PRINT-FILE                                     *>OPEN OUTPUT FILE
+               OPEN OUTPUT PRINT-FILEBAD                                  *>OPEN OUTPUT FILE
+               OPEN OUTPUT EXCEPTION-FILE                                 *>OPEN THE USAGE-SPIKE EXCEPTION REPORT
+           END-IF.
+           PERFORM OPEN-HISTORY-FILE.                                     *>OPEN THE CUSTOMER-HISTORY FILE, CREATING IT ON THE FIRST RUN
+           IF RESTART-COUNT > 0                           *>IF A PRIOR RUN CHECKPOINTED PART WAY THROUGH THE INPUT FILE
+               PERFORM SKIP-PROCESSED-RECORDS              *>DISCARD THE RECORDS IT ALREADY PROCESSED BEFORE RESUMING
+           ELSE                                                           *>A FRESH RUN STILL NEEDS ITS COLUMN HEADERS WRITTEN ONCE
+               PERFORM WRITE-HEADING-LINE                                 *>CALL TO HEADING DISPLAY PARAGRAPH
+           END-IF.
+           PERFORM UNTIL DATA-REMAINS-SWITCH = 'NO'                       *>ONE READ PER PASS SO EVERY PHYSICAL RECORD IS COUNTED EXACTLY ONCE
+               READ ELECTRIC-STATEMENT                                    *>READ INPUT FILE
+                   AT END                                                 *>CONDITION TO FIND EOF
+                       MOVE 'NO' TO DATA-REMAINS-SWITCH                   *>IF NO DATA REMAINS, MOVE NO FLAG INTO DATA-REMAINS-SWITCH
+                   NOT AT END                                             *>A RECORD WAS READ
+                       ADD 1 TO TOTAL-INPUT-COUNT                         *>COUNT THIS RECORD FOR THE RUN-LOG, REGARDLESS OF OUTCOME
+                       PERFORM PROCESS-ELECTRIC                           *>ROUTE AND FULLY PROCESS THIS ONE RECORD
+               END-READ
+           END-PERFORM.
+           PERFORM WRITE-TRAILER-LINE.                                    *>CALL TO TRAILER FOOTER PARAGRAPH
+           PERFORM WRITE-RUN-LOG.                                         *>APPEND THIS RUN'S COUNTS TO THE SHARED DAILY BATCH RUN-LOG
+           MOVE ZERO TO ABSOLUTE-RECORD-COUNT.                            *>THE RUN FINISHED CLEANLY, SO THERE IS NOTHING LEFT TO RESUME
+           PERFORM WRITE-CHECKPOINT.                                      *>CLEAR THE CHECKPOINT SO THE NEXT RUN STARTS FROM RECORD ONE
            CLOSE ELECTRIC-STATEMENT                                       *>CLOSE INPUT FILE
              PRINT-FILE                                                   *>CLOSE OUTPUT FILE
-             PRINT-FILEBAD.                                               *>CLOSE OUTPUT FILE
+             PRINT-FILEBAD                                                *>CLOSE OUTPUT FILE
+             EXCEPTION-FILE                                               *>CLOSE THE EXCEPTION REPORT
+             HISTORY-FILE.                                                *>CLOSE THE CUSTOMER-HISTORY FILE
            STOP RUN.                                                      *>FINISH MAIN EXECUTION
+
+       OPEN-HISTORY-FILE.                                                 *>PROCEDURE PARAGRAPH TO OPEN HISTORY-FILE, CREATING IT WHEN IT DOESN'T EXIST YET
+           OPEN I-O HISTORY-FILE.                                         *>TRY TO OPEN THE EXISTING CUSTOMER-HISTORY FILE FOR UPDATE
+           IF HIST-STATUS = '35'                                          *>FILE STATUS 35 MEANS THE FILE DOES NOT EXIST YET
+               OPEN OUTPUT HISTORY-FILE                                   *>CREATE AN EMPTY CUSTOMER-HISTORY FILE
+               CLOSE HISTORY-FILE                                         *>CLOSE IT SO IT CAN BE REOPENED FOR UPDATE
+               OPEN I-O HISTORY-FILE                                      *>REOPEN THE NOW-EXISTING FILE FOR UPDATE
+           END-IF.
       *>-------------END MAIN OPERATIONS PROCEDURE------------------------------
 
            *>-------------WRITE-HEADING-LINE PARAGRAPH------------------------------
@@ -136,25 +288,142 @@
            MOVE DOTTED-LINE TO PRINT-BAD-HEADING.                         *>PREPARE SECOND DOTTED LINE
            WRITE PRINT-BAD-HEADING.                                       *>WRITE SECOND DOTTED LINE
            *>-------------END WRITE-HEADING-LINE PARAGRAPH----------------------------
+
+           *>-------------WRITE-TRAILER-LINE PARAGRAPH------------------------------
+       WRITE-TRAILER-LINE.                                                *>PROCEDURE PARAGRAPH TO WRITE OUTPUT CONTROL-TOTAL FOOTERS AT END OF FILE
+           MOVE GOOD-RECORD-COUNT TO TR-GOOD-COUNT.                       *>PREPARE THE GOOD RECORD COUNT FOR PRINTING
+           MOVE TOTAL-UNITS TO TR-TOTAL-UNITS.                            *>PREPARE THE TOTAL UNITS FOR PRINTING
+           MOVE DOTTED-LINE TO PRINT-GOOD-HEADING.                        *>PREPARE DOTTED-LINE BY MOVING INTO THE PRINT-GOOD-HEADING BUFFER
+           WRITE PRINT-GOOD-HEADING.                                      *>WRITE DOTTED LINE IN BUFFER TO GOOD.TXT
+           MOVE TRAILER-LINE-GOOD TO PRINT-GOOD-HEADING.                  *>PREPARE CONTROL TOTALS BY LOADING INTO BUFFER
+           WRITE PRINT-GOOD-HEADING.                                      *>WRITE CONTROL TOTALS TO GOOD.TXT
+
+           MOVE BAD-RECORD-COUNT TO TR-BAD-COUNT.                         *>PREPARE THE BAD RECORD COUNT FOR PRINTING
+           MOVE DOTTED-LINE TO PRINT-BAD-HEADING.                         *>PREPARE DOTTED LINE FOR PRINT-BAD-HEADING
+           WRITE PRINT-BAD-HEADING.                                       *>WRITE THE DOTTED LINE
+           MOVE TRAILER-LINE-BAD TO PRINT-BAD-HEADING.                    *>PREPARE THE CONTROL TOTAL FOR PRINTING
+           WRITE PRINT-BAD-HEADING.                                       *>WRITE BAD.TXT CONTROL TOTAL TO OUTPUT
+           *>-------------END WRITE-TRAILER-LINE PARAGRAPH----------------------------
+
+           *>-------------WRITE-RUN-LOG PARAGRAPH------------------------------
+       WRITE-RUN-LOG.                                                     *>PROCEDURE PARAGRAPH TO APPEND THIS RUN'S COUNTS TO THE SHARED RUN-LOG
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RUN-LOG-TODAY.              *>PULL TODAY'S DATE FOR THE RUN-LOG ENTRY
+           OPEN EXTEND RUN-LOG-FILE.                                      *>OPEN FOR APPEND, CREATING THE FILE ON THE FIRST RUN OF THE DAY
+           MOVE RUN-LOG-PROGRAM-NAME TO RLOG-PROGRAM.                     *>RECORD WHICH PROGRAM PRODUCED THIS ENTRY
+           MOVE RUN-LOG-TODAY TO RLOG-DATE.                                *>RECORD THE RUN DATE
+           MOVE TOTAL-INPUT-COUNT TO RLOG-INPUT-COUNT.                    *>RECORD HOW MANY INPUT RECORDS WERE PROCESSED
+           MOVE GOOD-RECORD-COUNT TO RLOG-GOOD-COUNT.                     *>RECORD HOW MANY RECORDS WERE GOOD
+           COMPUTE RLOG-BAD-COUNT =                                       *>ROLL USAGE-SPIKE EXCEPTIONS INTO THE RUN-LOG'S BAD COUNT SO
+               BAD-RECORD-COUNT + EXCEPTION-RECORD-COUNT.                  *>GOOD + BAD STILL BALANCES AGAINST TOTAL INPUT
+           WRITE RUN-LOG-LINE.                                           *>APPEND THE ENTRY TO RUNLOG.TXT
+           CLOSE RUN-LOG-FILE.                                            *>CLOSE THE RUN-LOG UNTIL THE NEXT PROGRAM APPENDS TO IT
+           *>-------------END WRITE-RUN-LOG PARAGRAPH----------------------------
+
+           *>-------------RESTART/CHECKPOINT PARAGRAPHS------------------------------
+       READ-RESTART-FILE.                                                 *>PROCEDURE PARAGRAPH TO LOAD ANY CHECKPOINT LEFT BY A PRIOR RUN
+           MOVE ZERO TO RESTART-COUNT.                                    *>ASSUME NO CHECKPOINT EXISTS UNTIL THE READ PROVES OTHERWISE
+           OPEN INPUT RESTART-FILE.                                       *>TRY TO OPEN THE RESTART FILE FROM A PRIOR RUN
+           IF RESTART-STATUS = '00'                                       *>THE RESTART FILE EXISTS FROM A PRIOR RUN
+               READ RESTART-FILE                                          *>READ THE CHECKPOINTED RECORD COUNT
+                   AT END                                                 *>THE FILE EXISTS BUT IS EMPTY
+                       MOVE ZERO TO RESTART-COUNT                         *>TREAT IT AS NO CHECKPOINT
+                   NOT AT END                                             *>A CHECKPOINT COUNT WAS FOUND
+                       MOVE RESTART-LINE-COUNT TO RESTART-COUNT           *>REMEMBER HOW MANY RECORDS WERE ALREADY PROCESSED
+                       *>ONLY A NONZERO CHECKPOINT REFLECTS AN INTERRUPTED RUN --
+                       *>RESTORE THE TRAILER SUB-TOTALS TOO, SO A RESUMED RUN'S
+                       *>FOOTER STILL REFLECTS EVERYTHING THE CRASHED RUN WROTE,
+                       *>NOT JUST WHAT THIS RUN ITSELF RE-READS AFTER THE SKIP
+                       IF RESTART-COUNT > 0
+                           MOVE RESTART-LINE-GOOD TO GOOD-RECORD-COUNT
+                           MOVE RESTART-LINE-BAD TO BAD-RECORD-COUNT
+                           MOVE RESTART-LINE-EXCEPTION TO
+                               EXCEPTION-RECORD-COUNT
+                           MOVE RESTART-LINE-UNITS TO TOTAL-UNITS
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE                                         *>DONE READING THE CHECKPOINT
+           END-IF.
+
+       SKIP-PROCESSED-RECORDS.                                            *>PROCEDURE PARAGRAPH TO DISCARD RECORDS ALREADY PROCESSED BEFORE A RESTART
+           MOVE ZERO TO SKIP-SUB.                                         *>EACH LOOP PASS BELOW READS ONE RECORD, INCLUDING THE ONE ALREADY BUFFERED
+           PERFORM UNTIL SKIP-SUB >= RESTART-COUNT                        *>KEEP READING UNTIL RESTART-COUNT RECORDS HAVE BEEN DISCARDED
+                       OR DATA-REMAINS-SWITCH = 'NO'                      *>OR THE INPUT FILE RUNS OUT FIRST
+               ADD 1 TO SKIP-SUB                                          *>COUNT THIS DISCARDED RECORD
+               READ ELECTRIC-STATEMENT                                    *>READ AND DISCARD THE NEXT ALREADY-PROCESSED RECORD
+                   AT END                                                 *>CONDITION TO FIND EOF
+                       MOVE 'NO' TO DATA-REMAINS-SWITCH                   *>IF NO DATA REMAINS, MOVE NO FLAG INTO DATA-REMAINS-SWITCH
+                   NOT AT END                                             *>REPLAY THE DUPLICATE-ACCOUNT CHECK SO ACCT-TABLE STAYS ACCURATE
+                       IF ACCT-NUM IS NUMERIC                             *>ACROSS A RESTART, MATCHING WHAT GOOD-ELECTRIC WOULD HAVE RECORDED
+                       AND PREV-METER IS NUMERIC                          *>THE FIRST TIME THIS RECORD RAN
+                       AND CURR-METER IS NUMERIC
+                           PERFORM CHECK-DUPLICATE-ACCT
+                           IF ACCT-DUP-SWITCH = 'NO'
+                               PERFORM ADD-ACCT-TO-TABLE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           MOVE RESTART-COUNT TO ABSOLUTE-RECORD-COUNT.                   *>RESUME COUNTING FROM WHERE THE PRIOR RUN LEFT OFF
+
+       WRITE-CHECKPOINT.                                                  *>PROCEDURE PARAGRAPH TO SAVE THE CURRENT RECORD COUNT AS THE NEW CHECKPOINT
+           OPEN OUTPUT RESTART-FILE.                                      *>OVERWRITE THE RESTART FILE WITH THE LATEST CHECKPOINT
+           MOVE ABSOLUTE-RECORD-COUNT TO RESTART-LINE-COUNT.              *>PREPARE THE CURRENT RECORD COUNT FOR WRITING
+           *>PERSIST THE TRAILER SUB-TOTALS TOO, SO A RESTART CAN RESTORE THEM
+           MOVE GOOD-RECORD-COUNT TO RESTART-LINE-GOOD.
+           MOVE BAD-RECORD-COUNT TO RESTART-LINE-BAD.
+           MOVE EXCEPTION-RECORD-COUNT TO RESTART-LINE-EXCEPTION.
+           MOVE TOTAL-UNITS TO RESTART-LINE-UNITS.
+           WRITE RESTART-LINE.                                            *>WRITE THE CHECKPOINT
+           CLOSE RESTART-FILE.                                            *>CLOSE THE RESTART FILE UNTIL THE NEXT CHECKPOINT
+           *>-------------END RESTART/CHECKPOINT PARAGRAPHS----------------------------
+
        PROCESS-ELECTRIC.                                                  *>PROCEDURE PARAGRAPH TO SEPRATE GOOD AND BAD CUSTOMER DATA
            IF ACCT-NUM IS NOT NUMERIC                                     *>TESTS IF ACCT-NUM HAS NON-NUMERIC DATA
            OR PREV-METER IS NOT NUMERIC                                   *>OR IF PREV-METER HAS NON-NUMERIC DATA
            OR CURR-METER IS NOT NUMERIC                                   *>OR IF CURR-METER HAS NON-NUMERIC DATA
                PERFORM BAD-ELECTRIC                                       *>IF ANY PREVIOUS TESTS ARE SUCCESSFUL WILL PERFORM BAD-ELECTRIC PARAGRAPH
-           END-IF.                                                        *>ENDS THE IF STATEMENT
-
-           IF ACCT-NUM IS NUMERIC                                          *>TESTS ACCT-NUM FOR NUMERIC DATA
-           AND PREV-METER IS NUMERIC                                       *>AND TESTS PREV-METER FOR NUMERIC DATA
-           AND CURR-METER IS NUMERIC                                       *>AND TESTS CURR-METER FOR NUMERIC DATA
-               PERFORM GOOD-ELECTRIC                                       *>IF ALL PREVIOUS TESTS ARE SUCCESSFUL WILL PERFORM GOOD-ELECTRIC PARAGRAPH
+           ELSE                                                           *>OTHERWISE ACCT-NUM/PREV-METER/CURR-METER ARE ALL NUMERIC
+               PERFORM CHECK-DUPLICATE-ACCT                                *>CHECK IF THIS ACCT-NUM WAS ALREADY PROCESSED THIS RUN
+               IF ACCT-DUP-SWITCH = 'YES'                                  *>IF THE ACCOUNT NUMBER IS A DUPLICATE
+                   PERFORM DUPLICATE-ELECTRIC                              *>ROUTE IT TO BAD.TXT INSTEAD OF BILLING IT AGAIN
+               ELSE                                                        *>OTHERWISE
+                   PERFORM GOOD-ELECTRIC                                   *>PERFORM GOOD-ELECTRIC PARAGRAPH AS NORMAL
+               END-IF
            END-IF.                                                         *>ENDS THE IF STATEMENT
 
+           *>COUNT THIS RECORD FOR THE RESTART CHECKPOINT ONLY AFTER IT HAS BEEN
+           *>FULLY ROUTED AND WRITTEN, SO A CHECKPOINT NEVER CLAIMS A RECORD DONE
+           *>BEFORE ITS OUTPUT ACTUALLY EXISTS
+           ADD 1 TO ABSOLUTE-RECORD-COUNT.
+           COMPUTE CHECKPOINT-DUE =
+               FUNCTION MOD (ABSOLUTE-RECORD-COUNT, CHECKPOINT-INTERVAL).
+           IF CHECKPOINT-DUE = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       CHECK-DUPLICATE-ACCT.                                              *>PROCEDURE PARAGRAPH TO SEARCH ACCT-TABLE FOR THE CURRENT ACCT-NUM
+           MOVE 'NO ' TO ACCT-DUP-SWITCH.                                 *>ASSUME NOT A DUPLICATE UNTIL FOUND IN THE TABLE
+           PERFORM VARYING ACCT-TABLE-SUB FROM 1 BY 1                     *>SEARCH EVERY ACCOUNT NUMBER SEEN SO FAR THIS RUN
+                   UNTIL ACCT-TABLE-SUB > ACCT-TABLE-COUNT
+               IF ACCT-TABLE-ENTRY (ACCT-TABLE-SUB) = ACCT-NUM             *>IF THE CURRENT ACCT-NUM IS ALREADY IN THE TABLE
+                   MOVE 'YES' TO ACCT-DUP-SWITCH                          *>FLAG IT AS A DUPLICATE
+               END-IF
+           END-PERFORM.
+
+       ADD-ACCT-TO-TABLE.                                                 *>PROCEDURE PARAGRAPH TO RECORD THE ACCT-NUM AS PROCESSED THIS RUN
+           IF ACCT-TABLE-COUNT < 9999                                     *>GUARD AGAINST OVERRUNNING THE TABLE ON AN EXTREMELY LARGE INPUT FILE
+               ADD 1 TO ACCT-TABLE-COUNT                                  *>TRACK HOW MANY ACCOUNT NUMBERS HAVE BEEN STORED
+               MOVE ACCT-NUM TO ACCT-TABLE-ENTRY (ACCT-TABLE-COUNT)        *>STORE THE ACCOUNT NUMBER FOR FUTURE DUPLICATE CHECKS
+           END-IF.
+
        GOOD-ELECTRIC.                                                       *>PROCEDURE PARAGRAPH TO PROCESS GOOD CUSTOMER DATA
 
            MOVE FIRST-NAME TO F-NAME.                                      *>MOVES DATA IN FIRST-NAME TO DATA OUT F-NAME
            MOVE LAST-NAME TO L-NAME.                                       *>MOVES DATA IN LAST-NAME TO DATA OUT L-NAME
            MOVE ACCT-NUM TO ACC-NUM.                                       *>MOVES DATA IN ACCT-NUM TO DATA OUT ACC-NUM
            MOVE ST-ADDRESS TO STR-ADDR.                                    *>MOVES DATA IN ST-ADDRESS TO DATA OUT STR-ADDR
+           MOVE CITY TO CITY-OUT.                                          *>MOVES DATA IN CITY TO DATA OUT CITY-OUT
+           MOVE STATE TO STATE-OUT.                                        *>MOVES DATA IN STATE TO DATA OUT STATE-OUT
            IF PREV-METER IS GREATER THAN CURR-METER                        *>TESTS IF PREV-METER IS GREATER THAN CURR-METER
                SUBTRACT PREV-METER FROM 100000 GIVING PREV-METER           *>IF SO IT SUBTRACTS PREV-METER FROM 1000000 TO ACCOUNT FOR OVERLAP
                ADD CURR-METER TO PREV-METER GIVING UNITS                    *>AND ADDS CURR-METER TO PREV-METER TO GET UNITS USED
@@ -162,21 +431,73 @@
                SUBTRACT PREV-METER FROM CURR-METER GIVING UNITS            *>IF SO SUBTRACTS PREV-METER FROM CURR-METER TO GET UNITS USED
            END-IF                                                          *>ENDS THE IF STATEMENT
 
-           MOVE CUSTOMER-INFO TO PRINT-LINE-GOOD.                          *>PREPARE GOOD CUSTOMER DATA TO BE PRINTED INTO GOOD.TXR
-           WRITE PRINT-LINE-GOOD.                                          *>WRITE GOOD CUSTOMER DATA TO GOOD.TXT
-           READ ELECTRIC-STATEMENT                                         *>READ INPUT FILE
-               AT END                                                      *>CONDITION TO FIND EOF
-                   MOVE 'NO' TO DATA-REMAINS-SWITCH                        *>IF NO DATA REMAINS, MOVE NO FLAG INTO DATA-REMAINS-SWITCH
-           END-READ.                                                       *>END READ PROCESS
+           PERFORM CHECK-USAGE-SPIKE.                                      *>COMPARE THIS CYCLE'S UNITS AGAINST THE CUSTOMER'S PRIOR READING
+
+           IF USAGE-SPIKE-SWITCH = 'YES'                                   *>IF THE JUMP IN USAGE LOOKS LIKE A STUCK METER OR TAMPERING
+               PERFORM EXCEPTION-ELECTRIC                                  *>HOLD IT FOR MANUAL REVIEW INSTEAD OF AUTO-BILLING IT
+           ELSE                                                            *>OTHERWISE THE READING LOOKS REASONABLE
+               COMPUTE BILL-AMOUNT ROUNDED =                               *>COMPUTE THE DOLLAR BILL AMOUNT FROM THE CUSTOMER CHARGE
+                   CUSTOMER-CHARGE + (UNITS * COST-PER-KWH)                *>PLUS UNITS USED TIMES THE COST PER KWH
+
+               PERFORM ADD-ACCT-TO-TABLE                                   *>RECORD THIS ACCT-NUM SO A LATER DUPLICATE READ IS CAUGHT
+               PERFORM UPDATE-HISTORY                                      *>SAVE THIS CYCLE'S UNITS AS THE NEW BASELINE FOR NEXT CYCLE
+               ADD 1 TO GOOD-RECORD-COUNT                                  *>ACCUMULATE THE GOOD-RECORD CONTROL TOTAL
+               ADD UNITS TO TOTAL-UNITS                                    *>ACCUMULATE THE TOTAL-UNITS CONTROL TOTAL
+
+               MOVE CUSTOMER-INFO TO PRINT-LINE-GOOD                       *>PREPARE GOOD CUSTOMER DATA TO BE PRINTED INTO GOOD.TXR
+               WRITE PRINT-LINE-GOOD                                       *>WRITE GOOD CUSTOMER DATA TO GOOD.TXT
+           END-IF.
+
+       CHECK-USAGE-SPIKE.                                                  *>PROCEDURE PARAGRAPH TO LOOK UP LAST CYCLE'S UNITS AND FLAG A LARGE JUMP
+           MOVE 'NO ' TO HIST-FOUND-SWITCH.                                *>ASSUME NO HISTORY EXISTS UNTIL THE READ PROVES OTHERWISE
+           MOVE 'NO ' TO USAGE-SPIKE-SWITCH.                                *>ASSUME NO SPIKE UNTIL THE COMPARISON PROVES OTHERWISE
+           MOVE ACCT-NUM TO HIST-ACCT-NUM.                                 *>SET THE KEY FOR THE RANDOM READ AGAINST HISTORY-FILE
+           READ HISTORY-FILE                                               *>LOOK UP THIS ACCOUNT'S PRIOR CYCLE UNITS
+               INVALID KEY                                                 *>NO HISTORY RECORD EXISTS YET FOR THIS ACCOUNT
+                   MOVE ZERO TO HIST-UNITS                                 *>TREAT IT AS A FIRST CYCLE WITH NOTHING TO COMPARE AGAINST
+               NOT INVALID KEY                                             *>A PRIOR CYCLE RECORD WAS FOUND
+                   MOVE 'YES' TO HIST-FOUND-SWITCH                         *>REMEMBER THAT THIS ACCOUNT HAS A HISTORY RECORD ON FILE
+           END-READ.
+           IF HIST-FOUND-SWITCH = 'YES'                                    *>ONLY COMPARE WHEN THERE IS A PRIOR CYCLE TO COMPARE AGAINST
+           AND HIST-UNITS > 0                                              *>AND THAT PRIOR CYCLE ACTUALLY HAD USAGE
+           AND UNITS >= HIST-UNITS * SPIKE-MULTIPLIER                      *>AND THIS CYCLE'S USAGE IS 3X OR MORE OF LAST CYCLE'S USAGE
+               MOVE 'YES' TO USAGE-SPIKE-SWITCH                            *>FLAG THIS RECORD FOR MANUAL REVIEW INSTEAD OF AUTO-BILLING
+           END-IF.
+
+       UPDATE-HISTORY.                                                     *>PROCEDURE PARAGRAPH TO SAVE THIS CYCLE'S UNITS AS THE NEW HISTORY BASELINE
+           MOVE ACCT-NUM TO HIST-ACCT-NUM.                                 *>SET THE KEY FOR THE WRITE/REWRITE AGAINST HISTORY-FILE
+           MOVE UNITS TO HIST-UNITS.                                       *>STORE THIS CYCLE'S UNITS FOR NEXT CYCLE'S COMPARISON
+           IF HIST-FOUND-SWITCH = 'YES'                                    *>IF A HISTORY RECORD ALREADY EXISTED FOR THIS ACCOUNT
+               REWRITE HISTORY-RECORD                                      *>UPDATE IT IN PLACE
+           ELSE                                                            *>OTHERWISE THIS IS THE FIRST CYCLE ON RECORD FOR THIS ACCOUNT
+               WRITE HISTORY-RECORD                                        *>ADD A NEW HISTORY RECORD
+           END-IF.
+
+       EXCEPTION-ELECTRIC.                                                 *>PROCEDURE PARAGRAPH TO HOLD A USAGE-SPIKE RECORD FOR MANUAL REVIEW
+           MOVE ACCT-NUM TO EXC-ACC.                                       *>MOVES DATA IN ACCT-NUM TO DATA OUT EXC-ACC
+           MOVE HIST-UNITS TO EXC-PRIOR-UNITS.                             *>MOVES LAST CYCLE'S UNITS TO DATA OUT EXC-PRIOR-UNITS
+           MOVE UNITS TO EXC-CURR-UNITS.                                   *>MOVES THIS CYCLE'S UNITS TO DATA OUT EXC-CURR-UNITS
+           ADD 1 TO EXCEPTION-RECORD-COUNT.                                *>ACCUMULATE THE EXCEPTION CONTROL TOTAL SO THE RUN-LOG STILL BALANCES
+
+           MOVE EXCEPTION-LINE TO PRINT-LINE-EXCEPTION.                    *>PREPARE THE EXCEPTION RECORD TO BE PRINTED INTO EXCEPTION.TXT
+           WRITE PRINT-LINE-EXCEPTION.                                     *>WRITE THE EXCEPTION RECORD FOR MANUAL REVIEW
 
        BAD-ELECTRIC.                                                       *>PROCEDURE PARAGRAPH TO PROCESS BAD CUSTOMER DATA
            MOVE ACCT-NUM TO BAD-ACC.                                       *>MOVES DATA IN ACCT-NUM TO DATA OUT BADD-ACC
            MOVE PREV-METER TO BAD-PREV.                                    *>MOVES DATA IN PREV-METER TO DATA OUT BAD-PREV
            MOVE CURR-METER TO BAD-CUR.                                     *>MOVES DATA IN CURR-METER TO DATA OUT BAD-CUR
+           MOVE NUMERIC-REASON TO BAD-REASON.                              *>RECORD WHY THIS RECORD WAS REJECTED
+           ADD 1 TO BAD-RECORD-COUNT.                                      *>ACCUMULATE THE BAD-RECORD CONTROL TOTAL
+
+           MOVE BAD-CUSTOMER TO PRINT-LINE-BAD.                            *>PREPARE BAD CUSTOMER DATA TO BE PRINTED INTO BAD.TXT
+           WRITE PRINT-LINE-BAD.                                           *>WRITES BAD CUSTOMER DATA TO BAD.TXT
+
+       DUPLICATE-ELECTRIC.                                                 *>PROCEDURE PARAGRAPH TO PROCESS A DUPLICATE ACCT-NUM AS A BAD RECORD
+           MOVE ACCT-NUM TO BAD-ACC.                                       *>MOVES DATA IN ACCT-NUM TO DATA OUT BAD-ACC
+           MOVE PREV-METER TO BAD-PREV.                                    *>MOVES DATA IN PREV-METER TO DATA OUT BAD-PREV
+           MOVE CURR-METER TO BAD-CUR.                                     *>MOVES DATA IN CURR-METER TO DATA OUT BAD-CUR
+           MOVE DUPLICATE-REASON TO BAD-REASON.                            *>RECORD THAT THIS ACCT-NUM WAS ALREADY PROCESSED THIS RUN
+           ADD 1 TO BAD-RECORD-COUNT.                                      *>ACCUMULATE THE BAD-RECORD CONTROL TOTAL
 
            MOVE BAD-CUSTOMER TO PRINT-LINE-BAD.                            *>PREPARE BAD CUSTOMER DATA TO BE PRINTED INTO BAD.TXT
            WRITE PRINT-LINE-BAD.                                           *>WRITES BAD CUSTOMER DATA TO BAD.TXT
-           READ ELECTRIC-STATEMENT                                         *>READ INPUT FILE
-               AT END                                                      *>CONDITION TO FIND EOF
-                   MOVE 'NO' TO DATA-REMAINS-SWITCH                        *>IF NO DATA REMAINS, MOVE NO FLAG INTO DATA-REMAINS-SWITCH
-           END-READ.                                                       *>END READ PROCESS
